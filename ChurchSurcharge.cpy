@@ -0,0 +1,16 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for ChurchSurcharge
+      *> ONE CONFIGURABLE ROW HOLDING THE CHURCH-MEMBER TAX SURCHARGE,
+      *> ADDED ON TOP OF THE BASE TAXINFO BRACKET RATE RATHER THAN
+      *> REQUIRING A SEPARATE SET OF TAXINFO BRACKETS PER
+      *> CHURCHMEMBER VALUE.
+      *> -------------------------------------------
+           EXEC SQL DECLARE ChurchSurcharge TABLE
+           ( SurchargePercentage  decimal(4,2) NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE ChurchSurcharge
+      *> -------------------------------------------
+       01  DCLChurchSurcharge.
+           03 ChurchSurcharge-SurchargePercentage
+                                               PIC S9(2)V9(2) COMP-3.
