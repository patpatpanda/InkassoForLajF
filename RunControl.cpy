@@ -0,0 +1,9 @@
+      *> -------------------------------------------
+      *> RunControl - the pay period/run date this execution of
+      *> Main01 is processing. Defaults to the system date's
+      *> year/month, overridden by runctl.dat when present so an
+      *> old period can be reprocessed without moving the clock.
+      *> -------------------------------------------
+       01 WS-RUN-CONTROL.
+         05 WS-RUN-DATE PIC 9(8).
+         05 WS-RUN-PERIOD PIC X(6).
