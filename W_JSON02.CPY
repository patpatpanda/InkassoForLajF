@@ -0,0 +1,13 @@
+      *> -------------------------------------------
+      *> W_JSON02 - output record for JSON GENERATE, one entry per
+      *> employee processed this run.
+      *> -------------------------------------------
+       01 JSON-EMPLOYEE.
+         05 JSON-EMPLOYEE-DETAIL OCCURS 1 TO 9999 TIMES
+             DEPENDING ON WS-EMPLOYEE-COUNT.
+           10 JSON-EMPLOYEE-FIRST-NAME PIC X(20).
+           10 JSON-EMPLOYEE-LAST-NAME PIC X(20).
+           10 JSON-EMPLOYEE-DATEOFBIRTH PIC 9(8).
+           10 JSON-TAX-AMOUNT PIC 9(5).
+           10 JSON-TAX-RATE PIC 9(3)V9(2).
+           10 JSON-FEE-RATE PIC 9(2)V9(2).
