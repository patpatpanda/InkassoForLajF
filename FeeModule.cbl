@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FeeModule.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "FEE_TABLE.cpy".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+       01 BirthYear PIC 9(4).
+       01 FeePercentage PIC S9(2)V9(2) COMP-3.
+       01 FeeAmount PIC 9(5).
+
+       LINKAGE SECTION.
+       01 WS-SALARY PIC 9(5).
+       01 WS-DATEOFBIRTH PIC 9(8).
+       01 WS-FEE PIC 9(5).
+       01 WS-FEE-STATUS PIC X.
+         88 FEE-BRACKET-FOUND VALUE "Y".
+         88 FEE-NO-BRACKET-FOUND VALUE "N".
+       01 WS-AppliedFeePercentage PIC S9(2)V9(2) COMP-3.
+
+       PROCEDURE DIVISION USING WS-SALARY
+                                WS-DATEOFBIRTH
+                                WS-FEE
+                                WS-FEE-STATUS
+                                WS-AppliedFeePercentage.
+
+           MOVE WS-DATEOFBIRTH(1:4) TO BirthYear.
+
+           EXEC SQL
+               SELECT FEE_PERCENTAGE INTO :FeePercentage
+               FROM REDWARRIOR.dbo.FEE_TABLE
+               WHERE :BirthYear BETWEEN MIN_BIRTHYEAR AND MAX_BIRTHYEAR
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+      *                ROUNDING POLICY: ROUND HALF-UP TO THE NEAREST
+      *                WHOLE CURRENCY UNIT, THE SAME POLICY TAXMODULE
+      *                APPLIES TO TaxAmount - SEE ITS COMMENTARY.
+                   COMPUTE FeeAmount ROUNDED =
+                       WS-SALARY * FeePercentage / 100
+                   MOVE FeeAmount TO WS-FEE
+                   MOVE FeePercentage TO WS-AppliedFeePercentage
+                   SET FEE-BRACKET-FOUND TO TRUE
+               WHEN 100
+                   DISPLAY "FeeModule: No matching fee bracket found "
+                     "for birth year " BirthYear "."
+                   MOVE 0 TO WS-FEE
+                   MOVE 0 TO WS-AppliedFeePercentage
+                   SET FEE-NO-BRACKET-FOUND TO TRUE
+               WHEN OTHER
+                   DISPLAY "FeeModule: SQL ERROR, CODE = " SQLCODE
+                   MOVE 0 TO WS-FEE
+                   MOVE 0 TO WS-AppliedFeePercentage
+                   SET FEE-NO-BRACKET-FOUND TO TRUE
+           END-EVALUATE.
+
+           EXIT PROGRAM.
