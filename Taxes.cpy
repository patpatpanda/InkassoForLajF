@@ -0,0 +1,15 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for Taxes
+      *> -------------------------------------------
+           EXEC SQL DECLARE Taxes TABLE
+           ( ID_EMPLOYEE          int          NOT NULL
+           , TaxesAmount          int          NOT NULL
+           , Period               char(6)      NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE Taxes
+      *> -------------------------------------------
+       01  DCLTaxes.
+           03 Taxes-ID-EMPLOYEE             PIC S9(09)  COMP-5.
+           03 Taxes-TaxesAmount             PIC S9(09)  COMP-5.
+           03 Taxes-Period                  PIC X(6).
