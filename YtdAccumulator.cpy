@@ -0,0 +1,20 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for YtdAccumulator
+      *> ONE ROW PER EMPLOYEE PER CALENDAR YEAR, CARRYING A RUNNING
+      *> TOTAL OF TAX/FEE POSTED SO FAR THIS YEAR SO YEAR-TO-DATE
+      *> FIGURES DON'T REQUIRE RE-SUMMING EVERY EmployeeDeductions ROW.
+      *> -------------------------------------------
+           EXEC SQL DECLARE YtdAccumulator TABLE
+           ( EmployeeId           int          NOT NULL
+           , YtdYear              int          NOT NULL
+           , TaxYTD               int          NOT NULL
+           , FeeYTD               int          NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE YtdAccumulator
+      *> -------------------------------------------
+       01  DCLYtdAccumulator.
+           03 YtdAccumulator-EmployeeId       PIC S9(09)  COMP-5.
+           03 YtdAccumulator-YtdYear          PIC S9(09)  COMP-5.
+           03 YtdAccumulator-TaxYTD           PIC S9(09)  COMP-5.
+           03 YtdAccumulator-FeeYTD           PIC S9(09)  COMP-5.
