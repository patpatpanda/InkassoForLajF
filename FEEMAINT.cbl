@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEEMAINT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "FEE_TABLE.cpy".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE FeeTableListCursor CURSOR FOR
+           SELECT MIN_BIRTHYEAR, MAX_BIRTHYEAR, FEE_PERCENTAGE
+           FROM REDWARRIOR.dbo.FEE_TABLE
+           ORDER BY MIN_BIRTHYEAR
+           END-EXEC.
+
+       01 WS-MENU-CHOICE PIC X VALUE SPACE.
+
+       01 WS-NEW-MIN-BIRTHYEAR PIC S9(09) COMP-5.
+       01 WS-NEW-MAX-BIRTHYEAR PIC S9(09) COMP-5.
+       01 WS-NEW-FEE-PERCENTAGE PIC S9(2)V9(2) COMP-3.
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 QUIT-MAINTENANCE VALUE 1.
+
+       01 WS-LIST-SWITCHES PIC 9 VALUE 0.
+         88 LIST-EOF VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-MENU SECTION.
+           PERFORM UNTIL QUIT-MAINTENANCE
+               DISPLAY " "
+               DISPLAY "FEE_TABLE bracket maintenance"
+               DISPLAY "  A = Add a bracket"
+               DISPLAY "  C = Change a bracket"
+               DISPLAY "  L = List all brackets"
+               DISPLAY "  Q = Quit"
+               DISPLAY "Choice: "
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "A"
+                       PERFORM ADD-FEE-TABLE-BRACKET
+                   WHEN "a"
+                       PERFORM ADD-FEE-TABLE-BRACKET
+                   WHEN "C"
+                       PERFORM CHANGE-FEE-TABLE-BRACKET
+                   WHEN "c"
+                       PERFORM CHANGE-FEE-TABLE-BRACKET
+                   WHEN "L"
+                       PERFORM LIST-FEE-TABLE-BRACKETS
+                   WHEN "l"
+                       PERFORM LIST-FEE-TABLE-BRACKETS
+                   WHEN "Q"
+                       SET QUIT-MAINTENANCE TO TRUE
+                   WHEN "q"
+                       SET QUIT-MAINTENANCE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Unrecognized choice - try again."
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       ADD-FEE-TABLE-BRACKET SECTION.
+           DISPLAY "Minimum birth year for this bracket: "
+           ACCEPT FEE-TABLE-MIN-BIRTHYEAR
+
+           DISPLAY "Maximum birth year for this bracket: "
+           ACCEPT FEE-TABLE-MAX-BIRTHYEAR
+
+           DISPLAY "Fee percentage for this bracket: "
+           ACCEPT FEE-TABLE-FEE-PERCENTAGE
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.FEE_TABLE (MIN_BIRTHYEAR,
+               MAX_BIRTHYEAR, FEE_PERCENTAGE)
+               VALUES (:FEE-TABLE-MIN-BIRTHYEAR, :FEE-TABLE-MAX-BIRTHYEAR,
+               :FEE-TABLE-FEE-PERCENTAGE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Bracket added."
+               WHEN OTHER
+                   DISPLAY "FEEMAINT: SQL ERROR ON INSERT, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       CHANGE-FEE-TABLE-BRACKET SECTION.
+      *> FEE_TABLE carries no surrogate key, so the existing
+      *> MIN_BIRTHYEAR/MAX_BIRTHYEAR pair is what identifies the
+      *> bracket being changed.
+           DISPLAY "Minimum birth year of the bracket to change: "
+           ACCEPT FEE-TABLE-MIN-BIRTHYEAR
+           DISPLAY "Maximum birth year of the bracket to change: "
+           ACCEPT FEE-TABLE-MAX-BIRTHYEAR
+
+           EXEC SQL
+               SELECT FEE_PERCENTAGE
+               INTO :FEE-TABLE-FEE-PERCENTAGE
+               FROM REDWARRIOR.dbo.FEE_TABLE
+               WHERE MIN_BIRTHYEAR = :FEE-TABLE-MIN-BIRTHYEAR
+               AND MAX_BIRTHYEAR = :FEE-TABLE-MAX-BIRTHYEAR
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Current fee percentage: "
+                     FEE-TABLE-FEE-PERCENTAGE
+
+                   DISPLAY "New minimum birth year: "
+                   ACCEPT WS-NEW-MIN-BIRTHYEAR
+                   DISPLAY "New maximum birth year: "
+                   ACCEPT WS-NEW-MAX-BIRTHYEAR
+                   DISPLAY "New fee percentage: "
+                   ACCEPT WS-NEW-FEE-PERCENTAGE
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.FEE_TABLE
+                       SET MIN_BIRTHYEAR = :WS-NEW-MIN-BIRTHYEAR,
+                       MAX_BIRTHYEAR = :WS-NEW-MAX-BIRTHYEAR,
+                       FEE_PERCENTAGE = :WS-NEW-FEE-PERCENTAGE
+                       WHERE MIN_BIRTHYEAR = :FEE-TABLE-MIN-BIRTHYEAR
+                       AND MAX_BIRTHYEAR = :FEE-TABLE-MAX-BIRTHYEAR
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                           DISPLAY "Bracket updated."
+                       WHEN OTHER
+                           DISPLAY
+                             "FEEMAINT: SQL ERROR ON UPDATE, CODE = "
+                             SQLCODE
+                   END-EVALUATE
+               WHEN 100
+                   DISPLAY "No bracket found with that birth year."
+               WHEN OTHER
+                   DISPLAY "FEEMAINT: SQL ERROR ON SELECT, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       LIST-FEE-TABLE-BRACKETS SECTION.
+           MOVE 0 TO WS-LIST-SWITCHES
+
+           DISPLAY "MinBirthYear  MaxBirthYear  FeePercentage"
+
+           EXEC SQL
+               OPEN FeeTableListCursor
+           END-EXEC
+
+           PERFORM UNTIL LIST-EOF
+               EXEC SQL
+                   FETCH FeeTableListCursor INTO
+                       :FEE-TABLE-MIN-BIRTHYEAR,
+                       :FEE-TABLE-MAX-BIRTHYEAR,
+                       :FEE-TABLE-FEE-PERCENTAGE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET LIST-EOF TO TRUE
+                   WHEN 0
+                       DISPLAY FEE-TABLE-MIN-BIRTHYEAR "  "
+                         FEE-TABLE-MAX-BIRTHYEAR "  "
+                         FEE-TABLE-FEE-PERCENTAGE
+                   WHEN OTHER
+                       DISPLAY "FEEMAINT: SQL ERROR ON FETCH, CODE = "
+                         SQLCODE
+                       SET LIST-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE FeeTableListCursor
+           END-EXEC.
