@@ -1,42 +1,91 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCREEN01.
-      
+
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSVFILE ASSIGN TO
-           "C:\Projects\InkassoForLajF\csvout.csv"
+           SELECT CSVFILE ASSIGN TO WS-CSVFILE-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
- 
+
        DATA DIVISION.
        FILE SECTION.
        FD CSVFILE.
        01 FS-CSVFILE PIC X(100).
        WORKING-STORAGE SECTION.
-       
+
+      *    CSVFILE'S PATH - READ FROM THE SAME INKASSO_OUTPUT_DIR
+      *    ENVIRONMENT VARIABLE MAIN01 RESOLVES WS-CSV-PATH FROM, SO
+      *    THIS SCREEN READS WHATEVER FOLDER THE RUN THAT PRODUCED
+      *    CSVOUT.CSV ACTUALLY WROTE TO. FALLS BACK TO THE SAME
+      *    PRODUCTION FOLDER WHEN THE VARIABLE ISN'T SET.
+       01 WS-OUTPUT-DIR PIC X(80)
+            VALUE "C:\Projects\InkassoForLajF".
+       01 WS-ENV-OUTPUT-DIR PIC X(80).
+       01 WS-CSVFILE-PATH PIC X(100).
+
        01 SWITCH PIC 9 VALUE 0.
          88 EOF VALUE 1.
-       
-       01 LINE-INX PIC 9(2) VALUE 1.
-    
-       01 CSV-INDEX PIC 9(2) VALUE 1.
- 
-       01 TOTAL-RECORDS PIC 9(2) VALUE 0.
-      
+
+       01 LINE-INX PIC 9(4) VALUE 1.
+
+       01 CSV-INDEX PIC 9(4) VALUE 0.
+
+       01 TOTAL-RECORDS PIC 9(4) VALUE 0.
+
        01 USER-INPUT PIC X VALUE SPACE.
- 
-       01 SCREEN-NUMBER PIC 9 VALUE 1.
-      
+
+       01 SCREEN-NUMBER PIC 9(2) VALUE 1.
+
+       01 WS-PAGE-SIZE PIC 9(2) VALUE 10.
+       01 WS-TOTAL-PAGES PIC 9(2) VALUE 1.
+       01 WS-PAGE-REMAINDER PIC 9(4) VALUE 0.
+
+       01 WS-PAGE-TOTAL-FEE PIC 9(7) VALUE 0.
+       01 WS-GRAND-TOTAL-FEE PIC 9(7) VALUE 0.
+
+       01 SORT-CHOICE PIC X VALUE SPACE.
+       01 WS-SORT-INX-I PIC 9(4).
+       01 WS-SORT-INX-J PIC 9(4).
+       01 WS-SWAP-SWITCH PIC 9 VALUE 0.
+         88 ROW-SWAPPED VALUE 1.
+
+       01 FIND-INPUT PIC X(20) VALUE SPACE.
+       01 FIND-INPUT-NUM PIC 9(4) VALUE 0.
+       01 WS-FIND-INX PIC 9(4) VALUE 0.
+       01 WS-FOUND-INX PIC 9(4) VALUE 0.
+       01 WS-FOUND-SWITCH PIC 9 VALUE 0.
+         88 FOUND-MATCH VALUE 1.
+
+       01 WS-JUMP-PAGE PIC 9(2) VALUE 0.
+       01 WS-JUMP-REM PIC 9(4) VALUE 0.
+
+      *> ODO COUNTER - MUST BE DEFINED AHEAD OF THE TABLE IT CONTROLS,
+      *> SAME CONVENTION AS WS-EMPLOYEE-COUNT/W_EMP01.CPY IN MAIN01.
+       01 WS-CSV-COUNT PIC 9(4) VALUE 0.
+
        01 CSV-SCREEN-EMPLOYEE.
-         05 CSV-SCREEN-ROW OCCURS 20 TIMES.
+         05 CSV-SCREEN-ROW OCCURS 1 TO 9999 TIMES
+            DEPENDING ON WS-CSV-COUNT.
+           10 CSV-SCREEN-SEQ PIC 9(4).
            10 CSV-SCREEN-FIRST-NAME PIC X(20).
            10 CSV-SCREEN-LAST-NAME PIC X(20).
            10 CSV-SCREEN-DATEOFBIRTH PIC 9(8).
+           10 CSV-SCREEN-TAXAMOUNT PIC 9(5).
            10 CSV-SCREEN-FEE PIC 9(5).
+           10 CSV-SCREEN-NETSALARY PIC 9(5).
+
+       01 WS-TEMP-ROW.
+           10 TEMP-SEQ PIC 9(4).
+           10 TEMP-FIRST-NAME PIC X(20).
+           10 TEMP-LAST-NAME PIC X(20).
+           10 TEMP-DATEOFBIRTH PIC 9(8).
+           10 TEMP-TAXAMOUNT PIC 9(5).
+           10 TEMP-FEE PIC 9(5).
+           10 TEMP-NETSALARY PIC 9(5).
 
        SCREEN SECTION.
-      
+
 
        01 DISPLAY-SCREEN.
          05 LINE 1 COL 10
@@ -46,7 +95,7 @@
          05 LINE 3 COL 10
             VALUE "-------------------------------------------".
          05 LINE 4 COL 2 VALUE
-         "Förnamn               Efternamn             Fodd      Avgift"
+         "Fnamn            Enamn            Fodd    Skatt Avgift Netto"
            .
          05 LINE 5 COL 2 VALUE
            "---------------------------------------------------------"
@@ -55,117 +104,298 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCESS.
-         
+
+           PERFORM RESOLVE-CSVFILE-PATH
            PERFORM MOVE-SCREEN-CSV
-           PERFORM DISPLAY-SCREEN-LOGIC
+           PERFORM COMPUTE-TOTAL-PAGES
+           PERFORM COMPUTE-GRAND-TOTAL
            PERFORM SCREEN-LOOP.
-           PERFORM CLEAR-SCREEN.
-           PERFORM DISPLAY-RECORDS.
-           PERFORM DISPLAY-EMPLOYEES.
 
-         
            STOP RUN.
 
+       RESOLVE-CSVFILE-PATH SECTION.
+           MOVE SPACES TO WS-ENV-OUTPUT-DIR
+           ACCEPT WS-ENV-OUTPUT-DIR FROM ENVIRONMENT
+             "INKASSO_OUTPUT_DIR"
+           IF WS-ENV-OUTPUT-DIR NOT = SPACES
+               MOVE WS-ENV-OUTPUT-DIR TO WS-OUTPUT-DIR
+           END-IF
+
+           MOVE SPACES TO WS-CSVFILE-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\csvout.csv" DELIMITED BY SIZE
+             INTO WS-CSVFILE-PATH.
+
        MOVE-SCREEN-CSV SECTION.
-           
+
 
            OPEN INPUT CSVFILE
-        
-           PERFORM UNTIL EOF OR CSV-INDEX > 20
+
+      *    SKIP THE HEADER ROW WRITTEN BY MAIN01.
+           READ CSVFILE INTO FS-CSVFILE
+               AT END
+                   MOVE 1 TO SWITCH
+           END-READ
+
+           PERFORM UNTIL EOF
                READ CSVFILE INTO FS-CSVFILE
                    AT END
                        MOVE 1 TO SWITCH
                END-READ
 
-              
-               UNSTRING FS-CSVFILE DELIMITED BY ";"
-                 INTO CSV-SCREEN-FIRST-NAME(CSV-INDEX)
-                 CSV-SCREEN-LAST-NAME(CSV-INDEX)
-                 CSV-SCREEN-DATEOFBIRTH(CSV-INDEX)
-                 CSV-SCREEN-FEE(CSV-INDEX)
-               END-UNSTRING
+               IF NOT EOF
+                   ADD 1 TO WS-CSV-COUNT
+                   MOVE WS-CSV-COUNT TO CSV-SCREEN-SEQ(WS-CSV-COUNT)
 
-               ADD 1 TO CSV-INDEX
+                   UNSTRING FS-CSVFILE DELIMITED BY ";"
+                     INTO CSV-SCREEN-FIRST-NAME(WS-CSV-COUNT)
+                     CSV-SCREEN-LAST-NAME(WS-CSV-COUNT)
+                     CSV-SCREEN-DATEOFBIRTH(WS-CSV-COUNT)
+                     CSV-SCREEN-TAXAMOUNT(WS-CSV-COUNT)
+                     CSV-SCREEN-FEE(WS-CSV-COUNT)
+                     CSV-SCREEN-NETSALARY(WS-CSV-COUNT)
+                   END-UNSTRING
+               END-IF
            END-PERFORM.
-         SUBTRACT 1 FROM CSV-INDEX GIVING TOTAL-RECORDS.
+           MOVE WS-CSV-COUNT TO TOTAL-RECORDS.
            CLOSE CSVFILE.
 
-       DISPLAY-SCREEN-LOGIC SECTION.
+       COMPUTE-TOTAL-PAGES SECTION.
+           MOVE 1 TO WS-TOTAL-PAGES
+           IF WS-CSV-COUNT > 0
+               DIVIDE WS-CSV-COUNT BY WS-PAGE-SIZE
+                 GIVING WS-TOTAL-PAGES REMAINDER WS-PAGE-REMAINDER
+               IF WS-PAGE-REMAINDER > 0
+                   ADD 1 TO WS-TOTAL-PAGES
+               END-IF
+           END-IF.
+
+       COMPUTE-GRAND-TOTAL SECTION.
+           MOVE 0 TO WS-GRAND-TOTAL-FEE
+           PERFORM VARYING WS-FIND-INX FROM 1 BY 1
+             UNTIL WS-FIND-INX > WS-CSV-COUNT
+               ADD CSV-SCREEN-FEE(WS-FIND-INX) TO WS-GRAND-TOTAL-FEE
+           END-PERFORM.
+
        SCREEN-LOOP.
-          
 
+
+           PERFORM CLEAR-SCREEN.
            PERFORM DISPLAY-RECORDS.
-           DISPLAY "Välj: (N = Next, P = Previous, Q = End)" AT LINE 19
-             COL 10.
+           DISPLAY
+             "Valj: (N=Nasta P=Foreg S=Sortera F=Sok J=Hopp Q=Slut)"
+             AT LINE 19 COL 10.
            ACCEPT USER-INPUT.
 
-        
+
            EVALUATE USER-INPUT
                WHEN "N"
-                   IF SCREEN-NUMBER = 1 THEN
-                       MOVE 2 TO SCREEN-NUMBER
-                       MOVE 11 TO LINE-INX
-                       PERFORM CLEAR-SCREEN
-                       PERFORM DISPLAY-RECORDS
-                       GO TO SCREEN-LOOP
+                   IF SCREEN-NUMBER < WS-TOTAL-PAGES
+                       ADD 1 TO SCREEN-NUMBER
                    END-IF
                WHEN "P"
-                   IF SCREEN-NUMBER = 2 THEN
-                       MOVE 1 TO SCREEN-NUMBER
-                       MOVE 1 TO LINE-INX
-                       PERFORM CLEAR-SCREEN
-                       PERFORM DISPLAY-RECORDS
-                       GO TO SCREEN-LOOP
+                   IF SCREEN-NUMBER > 1
+                       SUBTRACT 1 FROM SCREEN-NUMBER
                    END-IF
+               WHEN "S"
+                   PERFORM PROMPT-SORT-OPTION
+               WHEN "F"
+                   PERFORM FIND-EMPLOYEE
+               WHEN "J"
+                   PERFORM JUMP-TO-ID
                WHEN "Q"
-             
+                   PERFORM CLEAR-SCREEN
+                   PERFORM DISPLAY-GRAND-TOTAL
                    STOP RUN
            END-EVALUATE.
 
            GO TO SCREEN-LOOP.
 
        CLEAR-SCREEN SECTION.
-           
+
            DISPLAY SPACES UPON CONSOLE.
 
        DISPLAY-RECORDS SECTION.
-        
+
 
            DISPLAY DISPLAY-SCREEN.
-           IF SCREEN-NUMBER = 1 THEN
-               PERFORM DISPLAY-EMPLOYEES VARYING LINE-INX FROM 1 BY 1
-                 UNTIL LINE-INX > 10
-           ELSE
-               PERFORM DISPLAY-EMPLOYEES VARYING LINE-INX FROM 11 BY 1
-                 UNTIL LINE-INX > 20
-           END-IF.
+           COMPUTE LINE-INX = ((SCREEN-NUMBER - 1) * WS-PAGE-SIZE) + 1
+           PERFORM DISPLAY-EMPLOYEES VARYING LINE-INX FROM LINE-INX
+             BY 1 UNTIL LINE-INX > (SCREEN-NUMBER * WS-PAGE-SIZE)
+             OR LINE-INX > WS-CSV-COUNT.
+
+           PERFORM DISPLAY-PAGE-TOTAL.
 
        DISPLAY-EMPLOYEES SECTION.
-          
+
            PERFORM VARYING LINE-INX FROM LINE-INX BY 1 UNTIL LINE-INX >
-             (SCREEN-NUMBER * 10)
+             (SCREEN-NUMBER * WS-PAGE-SIZE) OR LINE-INX > WS-CSV-COUNT
+
 
-               
                DISPLAY CSV-SCREEN-FIRST-NAME(LINE-INX)
-                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) * 10)) + 5 COL
-                 2
-                 WITH FOREGROUND-COLOR 2 
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 2
+                 WITH FOREGROUND-COLOR 2
+
 
-              
                DISPLAY CSV-SCREEN-LAST-NAME(LINE-INX)
-                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) * 10)) + 5 COL
-                 24
-                 WITH FOREGROUND-COLOR 1 
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 19
+                 WITH FOREGROUND-COLOR 1
+
 
-             
                DISPLAY CSV-SCREEN-DATEOFBIRTH(LINE-INX)
-                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) * 10)) + 5 COL
-                 46
-                 WITH FOREGROUND-COLOR 4 
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 36
+                 WITH FOREGROUND-COLOR 4
+
+               DISPLAY CSV-SCREEN-TAXAMOUNT(LINE-INX)
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 45
+                 WITH FOREGROUND-COLOR 5
+
 
-             
                DISPLAY CSV-SCREEN-FEE(LINE-INX)
-                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) * 10)) + 5 COL
-                 56
-                 WITH FOREGROUND-COLOR 3 
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 51
+                 WITH FOREGROUND-COLOR 3
+
+               DISPLAY CSV-SCREEN-NETSALARY(LINE-INX)
+                 AT LINE (LINE-INX - ((SCREEN-NUMBER - 1) *
+                 WS-PAGE-SIZE)) + 5 COL 58
+                 WITH FOREGROUND-COLOR 6
+           END-PERFORM.
+
+       DISPLAY-PAGE-TOTAL SECTION.
+           MOVE 0 TO WS-PAGE-TOTAL-FEE
+           COMPUTE LINE-INX = ((SCREEN-NUMBER - 1) * WS-PAGE-SIZE) + 1
+           PERFORM VARYING LINE-INX FROM LINE-INX BY 1 UNTIL LINE-INX >
+             (SCREEN-NUMBER * WS-PAGE-SIZE) OR LINE-INX > WS-CSV-COUNT
+               ADD CSV-SCREEN-FEE(LINE-INX) TO WS-PAGE-TOTAL-FEE
+           END-PERFORM
+
+           DISPLAY "Sidans avgiftssumma: " AT LINE 17 COL 2
+           DISPLAY WS-PAGE-TOTAL-FEE AT LINE 17 COL 23
+             WITH FOREGROUND-COLOR 3.
+
+       DISPLAY-GRAND-TOTAL SECTION.
+           DISPLAY "Total avgiftssumma (alla sidor): " AT LINE 10
+             COL 10.
+           DISPLAY WS-GRAND-TOTAL-FEE AT LINE 10 COL 44
+             WITH FOREGROUND-COLOR 3.
+
+       PROMPT-SORT-OPTION SECTION.
+           DISPLAY "Sortera pa: (1) Efternamn (2) Avgift"
+             AT LINE 19 COL 10.
+           ACCEPT SORT-CHOICE AT LINE 20 COL 10.
+
+           EVALUATE SORT-CHOICE
+               WHEN "1"
+                   PERFORM SORT-BY-LASTNAME
+               WHEN "2"
+                   PERFORM SORT-BY-FEE
+           END-EVALUATE.
+
+           MOVE 1 TO SCREEN-NUMBER.
+
+       SORT-BY-LASTNAME SECTION.
+           MOVE 1 TO WS-SWAP-SWITCH
+           PERFORM UNTIL WS-SWAP-SWITCH = 0
+               MOVE 0 TO WS-SWAP-SWITCH
+               PERFORM VARYING WS-SORT-INX-I FROM 1 BY 1
+                 UNTIL WS-SORT-INX-I > WS-CSV-COUNT - 1
+                   MOVE WS-SORT-INX-I TO WS-SORT-INX-J
+                   ADD 1 TO WS-SORT-INX-J
+                   IF CSV-SCREEN-LAST-NAME(WS-SORT-INX-I) >
+                     CSV-SCREEN-LAST-NAME(WS-SORT-INX-J)
+                       PERFORM SWAP-SCREEN-ROWS
+                       MOVE 1 TO WS-SWAP-SWITCH
+                   END-IF
+               END-PERFORM
            END-PERFORM.
+
+       SORT-BY-FEE SECTION.
+           MOVE 1 TO WS-SWAP-SWITCH
+           PERFORM UNTIL WS-SWAP-SWITCH = 0
+               MOVE 0 TO WS-SWAP-SWITCH
+               PERFORM VARYING WS-SORT-INX-I FROM 1 BY 1
+                 UNTIL WS-SORT-INX-I > WS-CSV-COUNT - 1
+                   MOVE WS-SORT-INX-I TO WS-SORT-INX-J
+                   ADD 1 TO WS-SORT-INX-J
+                   IF CSV-SCREEN-FEE(WS-SORT-INX-I) >
+                     CSV-SCREEN-FEE(WS-SORT-INX-J)
+                       PERFORM SWAP-SCREEN-ROWS
+                       MOVE 1 TO WS-SWAP-SWITCH
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-SCREEN-ROWS SECTION.
+           MOVE CSV-SCREEN-ROW(WS-SORT-INX-I) TO WS-TEMP-ROW
+           MOVE CSV-SCREEN-ROW(WS-SORT-INX-J)
+             TO CSV-SCREEN-ROW(WS-SORT-INX-I)
+           MOVE WS-TEMP-ROW TO CSV-SCREEN-ROW(WS-SORT-INX-J).
+
+       FIND-EMPLOYEE SECTION.
+           MOVE 0 TO WS-FOUND-SWITCH
+           MOVE SPACES TO FIND-INPUT
+           DISPLAY "Ange efternamn eller lopnummer:"
+             AT LINE 19 COL 10.
+           ACCEPT FIND-INPUT AT LINE 20 COL 10.
+
+           IF FUNCTION TRIM(FIND-INPUT) IS NUMERIC
+               MOVE FIND-INPUT TO FIND-INPUT-NUM
+               PERFORM VARYING WS-FIND-INX FROM 1 BY 1
+                 UNTIL WS-FIND-INX > WS-CSV-COUNT OR FOUND-MATCH
+                   IF CSV-SCREEN-SEQ(WS-FIND-INX) = FIND-INPUT-NUM
+                       SET FOUND-MATCH TO TRUE
+                       MOVE WS-FIND-INX TO WS-FOUND-INX
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-FIND-INX FROM 1 BY 1
+                 UNTIL WS-FIND-INX > WS-CSV-COUNT OR FOUND-MATCH
+                   IF CSV-SCREEN-LAST-NAME(WS-FIND-INX) = FIND-INPUT
+                       SET FOUND-MATCH TO TRUE
+                       MOVE WS-FIND-INX TO WS-FOUND-INX
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF FOUND-MATCH
+               PERFORM JUMP-TO-ROW
+           ELSE
+               DISPLAY "Hittades inte." AT LINE 19 COL 45
+           END-IF.
+
+       JUMP-TO-ID SECTION.
+           DISPLAY "Ange lopnummer att hoppa till:" AT LINE 19 COL 10.
+           ACCEPT FIND-INPUT-NUM AT LINE 20 COL 10.
+
+      *    CSV-SCREEN-SEQ(subscript) IS NOT THE SAME AS THE ORIGINAL
+      *    ROW NUMBER ONCE SORT-BY-LASTNAME/SORT-BY-FEE HAVE PHYSICALLY
+      *    REORDERED CSV-SCREEN-ROW - SEARCH FOR THE ROW CARRYING THIS
+      *    SEQ, THE SAME WAY FIND-EMPLOYEE'S NUMERIC BRANCH DOES,
+      *    RATHER THAN USING THE OPERATOR'S NUMBER AS A SUBSCRIPT.
+           MOVE 0 TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-FIND-INX FROM 1 BY 1
+             UNTIL WS-FIND-INX > WS-CSV-COUNT OR FOUND-MATCH
+               IF CSV-SCREEN-SEQ(WS-FIND-INX) = FIND-INPUT-NUM
+                   SET FOUND-MATCH TO TRUE
+                   MOVE WS-FIND-INX TO WS-FOUND-INX
+               END-IF
+           END-PERFORM
+
+           IF FOUND-MATCH
+               PERFORM JUMP-TO-ROW
+           ELSE
+               DISPLAY "Ogiltigt lopnummer." AT LINE 19 COL 45
+           END-IF.
+
+       JUMP-TO-ROW SECTION.
+           DIVIDE WS-FOUND-INX BY WS-PAGE-SIZE
+             GIVING WS-JUMP-PAGE REMAINDER WS-JUMP-REM
+           IF WS-JUMP-REM > 0
+               ADD 1 TO WS-JUMP-PAGE
+           END-IF
+           MOVE WS-JUMP-PAGE TO SCREEN-NUMBER.
