@@ -4,57 +4,190 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       COPY "TAXINFO.CPY".
-      
+       COPY "Taxinfo.cpy".
+       COPY "ChurchSurcharge.cpy".
+
+       01 GrossIncome PIC 9(5).
+       01 IsChurchMember PIC X.
+       01 AsOfDate PIC 9(8).
+
            EXEC SQL
            INCLUDE SQLCA
 
            END-EXEC
 
+      *    CHURCH MEMBERSHIP IS NO LONGER A BRACKET-SELECTION KEY -
+      *    EVERY EMPLOYEE IS TAXED OFF THE SAME CANONICAL (NON-CHURCH)
+      *    BRACKET SET, AND A CHURCH MEMBER'S SURCHARGE IS ADDED ON
+      *    TOP OF THE BRACKET RATE BELOW INSTEAD. THIS KEEPS TAXINFO
+      *    FROM NEEDING A DUPLICATE BRACKET ROW PER CHURCHMEMBER VALUE.
+           EXEC SQL
+           DECLARE TaxBracketCursor CURSOR FOR
+           SELECT MinSalary, MaxSalary, TaxPercentage
+           FROM REDWARRIOR.dbo.Taxinfo
+           WHERE ChurchMember = 'N'
+             AND MinSalary <= :GrossIncome
+             AND EffectiveFrom <= :AsOfDate
+             AND (EffectiveTo = 0 OR EffectiveTo >= :AsOfDate)
+           ORDER BY MinSalary
+           END-EXEC.
 
-       01 TaxRate PIC 9(2)V99.
-
-       01 GrossIncome PIC 9(5).
-       01 IsChurchMember PIC X.
        01 TaxAmount PIC 9(5).
 
        01 Income-Check PIC 9(5).
-        
+
+       01 WS-BRACKET-TOP PIC 9(7).
+       01 WS-BRACKET-SPAN PIC 9(7).
+       01 WS-BRACKET-TAX PIC 9(7)V99.
+       01 WS-TOTAL-TAX PIC 9(7)V99 VALUE 0.
+       01 WS-ANY-BRACKET-FOUND PIC 9 VALUE 0.
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 BRACKET-EOF VALUE 1.
+
+       01 WS-MARGINAL-RATE PIC S9(3)V9(2) COMP-3 VALUE 0.
+       01 WS-CHURCH-SURCHARGE-PCT PIC S9(3)V9(2) COMP-3 VALUE 0.
+       01 WS-EFFECTIVE-RATE PIC S9(3)V9(2) COMP-3 VALUE 0.
+
        LINKAGE SECTION.
        01 WS-GrossIncome PIC 9(5).
        01 WS-IsChurchMember PIC X.
        01 WS-TaxAmount PIC 9(5).
+       01 WS-AsOfDate PIC 9(8).
+       01 WS-AppliedTaxRate PIC S9(3)V9(2) COMP-3.
 
 
              PROCEDURE DIVISION USING WS-GrossIncome
                                 WS-IsChurchMember
-                                WS-TaxAmount.
+                                WS-TaxAmount
+                                WS-AsOfDate
+                                WS-AppliedTaxRate.
 
            MOVE WS-GrossIncome TO GrossIncome.
            MOVE WS-IsChurchMember TO IsChurchMember.
+           MOVE WS-AsOfDate TO AsOfDate.
            MOVE GrossIncome TO Income-Check.
 
+           MOVE 0 TO WS-TOTAL-TAX.
+           MOVE 0 TO WS-ANY-BRACKET-FOUND.
+           MOVE 0 TO WS-SWITCHES.
+           MOVE 0 TO WS-MARGINAL-RATE.
+           MOVE 0 TO WS-CHURCH-SURCHARGE-PCT.
+
+           IF IsChurchMember = "Y"
+               EXEC SQL
+                   SELECT SurchargePercentage
+                   INTO :ChurchSurcharge-SurchargePercentage
+                   FROM REDWARRIOR.dbo.ChurchSurcharge
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE ChurchSurcharge-SurchargePercentage TO
+                         WS-CHURCH-SURCHARGE-PCT
+                   WHEN 100
+                       DISPLAY "TaxModule: No ChurchSurcharge row "
+                         "configured - treating surcharge as 0%."
+                   WHEN OTHER
+                       DISPLAY "TaxModule: SQL ERROR ON CHURCH "
+                         "SURCHARGE LOOKUP, CODE = " SQLCODE
+               END-EVALUATE
+           END-IF.
+
+      *    PROGRESSIVE TAX: WALK EVERY TAXINFO BRACKET THAT STARTS AT
+      *    OR BELOW GROSSINCOME, FROM LOWEST TO HIGHEST, AND TAX ONLY
+      *    THE SLICE OF INCOME THAT FALLS INSIDE EACH BRACKET - NOT
+      *    THE WHOLE SALARY AT THE TOP BRACKET'S RATE.
            EXEC SQL
-               SELECT TaxPercentage INTO :TaxRate
-               FROM REDWARRIOR.dbo.Taxinfo
-               WHERE :GrossIncome BETWEEN MinSalary AND MaxSalary
-                 AND ChurchMember = :IsChurchMember
+               OPEN TaxBracketCursor
            END-EXEC
 
-           EVALUATE SQLCODE
-               WHEN 0
-                   COMPUTE TaxAmount = GrossIncome * TaxRate
-                   MOVE TaxAmount TO WS-TaxAmount
-               WHEN 100
-                   DISPLAY "TaxModule: No matching tax info found."
-                   MOVE 0 TO WS-TaxAmount
-               WHEN OTHER
-                   DISPLAY "TaxModule: SQL ERROR, CODE = " SQLCODE
-                   MOVE 0 TO WS-TaxAmount
-           END-EVALUATE
+           PERFORM UNTIL BRACKET-EOF
+               EXEC SQL
+                   FETCH TaxBracketCursor INTO
+                       :Taxinfo-MinSalary,
+                       :Taxinfo-MaxSalary,
+                       :Taxinfo-TaxPercentage
+               END-EXEC
 
-           EXIT PROGRAM.
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET BRACKET-EOF TO TRUE
+                   WHEN 0
+                       MOVE 1 TO WS-ANY-BRACKET-FOUND
+
+      *                CHURCH SURCHARGE IS ADDED ON TOP OF THE
+      *                BRACKET'S OWN RATE TO GET THE RATE ACTUALLY
+      *                APPLIED TO THIS SLICE OF INCOME.
+                       ADD Taxinfo-TaxPercentage
+                         WS-CHURCH-SURCHARGE-PCT
+                         GIVING WS-EFFECTIVE-RATE
+
+                       IF Taxinfo-MaxSalary < GrossIncome
+                           MOVE Taxinfo-MaxSalary TO WS-BRACKET-TOP
+                       ELSE
+                           MOVE GrossIncome TO WS-BRACKET-TOP
+      *                    THIS IS THE TOPMOST BRACKET GROSSINCOME
+      *                    ACTUALLY REACHES - ITS RATE IS THE
+      *                    MARGINAL RATE CARRIED BACK TO THE CALLER.
+                           MOVE WS-EFFECTIVE-RATE TO
+                             WS-MARGINAL-RATE
+                       END-IF
+
+                       COMPUTE WS-BRACKET-SPAN =
+                           WS-BRACKET-TOP - Taxinfo-MinSalary + 1
 
-     
-         
-       
\ No newline at end of file
+                       COMPUTE WS-BRACKET-TAX ROUNDED =
+                           WS-BRACKET-SPAN * WS-EFFECTIVE-RATE / 100
+
+                       ADD WS-BRACKET-TAX TO WS-TOTAL-TAX
+                   WHEN OTHER
+                       DISPLAY "TaxModule: SQL ERROR, CODE = " SQLCODE
+                       SET BRACKET-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE TaxBracketCursor
+           END-EXEC
+
+      *    WS-BRACKET-TOP/WS-EFFECTIVE-RATE STILL HOLD THE HIGHEST
+      *    FETCHED BRACKET'S TOP AND RATE HERE. IF THAT TOP NEVER
+      *    REACHED GROSSINCOME, EVERY CONFIGURED BRACKET'S MaxSalary
+      *    FELL SHORT OF THE ACTUAL SALARY (A GAP ABOVE THE TOP
+      *    BRACKET - THE SAME KIND OF Taxinfo CONFIGURATION PROBLEM AS
+      *    NO BRACKET MATCHING AT ALL). RATHER THAN SILENTLY LEAVING
+      *    THE EXCESS UNTAXED AND REPORTING A MARGINAL RATE OF ZERO,
+      *    WARN AND TAX THE SHORTFALL AT THE TOP BRACKET'S OWN RATE.
+           IF WS-ANY-BRACKET-FOUND = 1 AND WS-BRACKET-TOP < GrossIncome
+               DISPLAY "TaxModule: WARNING - GrossIncome " GrossIncome
+                 " exceeds the top configured Taxinfo bracket ("
+                 WS-BRACKET-TOP "). Taxing the shortfall at the top "
+                 "bracket's rate - check Taxinfo for a missing bracket."
+
+               COMPUTE WS-BRACKET-SPAN = GrossIncome - WS-BRACKET-TOP
+
+               COMPUTE WS-BRACKET-TAX ROUNDED =
+                   WS-BRACKET-SPAN * WS-EFFECTIVE-RATE / 100
+
+               ADD WS-BRACKET-TAX TO WS-TOTAL-TAX
+               MOVE WS-EFFECTIVE-RATE TO WS-MARGINAL-RATE
+           END-IF.
+
+           IF WS-ANY-BRACKET-FOUND = 0
+               DISPLAY "TaxModule: No matching tax info found."
+               MOVE 0 TO WS-TaxAmount
+               MOVE 0 TO WS-AppliedTaxRate
+           ELSE
+      *            ROUNDING POLICY: EACH BRACKET'S SLICE IS ALREADY
+      *            ROUNDED HALF-UP ABOVE (STANDARD COBOL ROUNDED),
+      *            AND THE SUMMED TOTAL IS ROUNDED HALF-UP AGAIN HERE
+      *            WHEN IT IS TRUNCATED DOWN TO THE WHOLE-UNIT
+      *            TaxAmount FIELD - A PLAIN MOVE WOULD SILENTLY
+      *            TRUNCATE THE FRACTION INSTEAD OF ROUNDING IT.
+               COMPUTE TaxAmount ROUNDED = WS-TOTAL-TAX
+               MOVE TaxAmount TO WS-TaxAmount
+               MOVE WS-MARGINAL-RATE TO WS-AppliedTaxRate
+           END-IF.
+
+           EXIT PROGRAM.
