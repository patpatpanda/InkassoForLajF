@@ -0,0 +1,25 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for ReversalAudit
+      *> -------------------------------------------
+           EXEC SQL DECLARE ReversalAudit TABLE
+           ( ReversalId           int
+           , ID_EMPLOYEE          int          NOT NULL
+           , Period               char(6)      NOT NULL
+           , TaxAmount            int          NOT NULL
+           , FeeAmount            int          NOT NULL
+           , Reason               char(40)     NOT NULL
+           , ReversalDate         int          NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE ReversalAudit
+      *> TaxAmount/FeeAmount hold the offsetting (negated) amounts
+      *> actually booked, not the original posted amounts.
+      *> -------------------------------------------
+       01  DCLReversalAudit.
+           03 ReversalAudit-ReversalId      PIC S9(09)  COMP-5.
+           03 ReversalAudit-ID-EMPLOYEE     PIC S9(09)  COMP-5.
+           03 ReversalAudit-Period          PIC X(6).
+           03 ReversalAudit-TaxAmount       PIC S9(09)  COMP-5.
+           03 ReversalAudit-FeeAmount       PIC S9(09)  COMP-5.
+           03 ReversalAudit-Reason          PIC X(40).
+           03 ReversalAudit-ReversalDate    PIC S9(09)  COMP-5.
