@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXMAINT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "Taxinfo.cpy".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+      *    TaxModule NO LONGER SELECTS BRACKETS BY CHURCHMEMBER - IT
+      *    TAXES EVERYONE OFF THE CHURCHMEMBER = 'N' BRACKETS AND
+      *    ADDS THE ChurchSurcharge TABLE'S PERCENTAGE ON TOP FOR
+      *    CHURCH MEMBERS INSTEAD. A CHURCHMEMBER = 'Y' BRACKET ADDED
+      *    OR CHANGED HERE IS KEPT FOR HISTORY ONLY AND IS NOT READ
+      *    BY ANY PAYROLL CALCULATION - MAINTAIN THE SURCHARGE RATE
+      *    VIA THE ChurchSurcharge TABLE, NOT VIA 'Y' BRACKETS.
+           EXEC SQL
+           DECLARE TaxinfoListCursor CURSOR FOR
+           SELECT TaxId, MinSalary, MaxSalary, ChurchMember,
+           TaxPercentage, EffectiveFrom, EffectiveTo
+           FROM REDWARRIOR.dbo.Taxinfo
+           ORDER BY ChurchMember, MinSalary
+           END-EXEC.
+
+       01 WS-MENU-CHOICE PIC X VALUE SPACE.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 QUIT-MAINTENANCE VALUE 1.
+
+       01 WS-LIST-SWITCHES PIC 9 VALUE 0.
+         88 LIST-EOF VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-MENU SECTION.
+           PERFORM UNTIL QUIT-MAINTENANCE
+               DISPLAY " "
+               DISPLAY "Taxinfo bracket maintenance"
+               DISPLAY "  A = Add a bracket"
+               DISPLAY "  C = Change a bracket"
+               DISPLAY "  L = List all brackets"
+               DISPLAY "  Q = Quit"
+               DISPLAY "Choice: "
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "A"
+                       PERFORM ADD-TAXINFO-BRACKET
+                   WHEN "a"
+                       PERFORM ADD-TAXINFO-BRACKET
+                   WHEN "C"
+                       PERFORM CHANGE-TAXINFO-BRACKET
+                   WHEN "c"
+                       PERFORM CHANGE-TAXINFO-BRACKET
+                   WHEN "L"
+                       PERFORM LIST-TAXINFO-BRACKETS
+                   WHEN "l"
+                       PERFORM LIST-TAXINFO-BRACKETS
+                   WHEN "Q"
+                       SET QUIT-MAINTENANCE TO TRUE
+                   WHEN "q"
+                       SET QUIT-MAINTENANCE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Unrecognized choice - try again."
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       ADD-TAXINFO-BRACKET SECTION.
+           DISPLAY "Minimum salary for this bracket: "
+           ACCEPT Taxinfo-MinSalary
+
+           DISPLAY "Maximum salary for this bracket: "
+           ACCEPT Taxinfo-MaxSalary
+
+           DISPLAY "Church member flag (Y/N) - 'Y' brackets are "
+             "history only, TaxModule uses 'N' brackets plus the "
+             "ChurchSurcharge rate for everyone: "
+           ACCEPT Taxinfo-ChurchMember
+
+           DISPLAY "Tax percentage for this bracket: "
+           ACCEPT Taxinfo-TaxPercentage
+
+           DISPLAY "Effective from (YYYYMMDD): "
+           ACCEPT Taxinfo-EffectiveFrom
+
+           DISPLAY "Effective to (YYYYMMDD, 0 if open-ended): "
+           ACCEPT Taxinfo-EffectiveTo
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.Taxinfo (MinSalary,
+               MaxSalary, ChurchMember, TaxPercentage,
+               EffectiveFrom, EffectiveTo)
+               VALUES (:Taxinfo-MinSalary, :Taxinfo-MaxSalary,
+               :Taxinfo-ChurchMember, :Taxinfo-TaxPercentage,
+               :Taxinfo-EffectiveFrom, :Taxinfo-EffectiveTo)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Bracket added."
+               WHEN OTHER
+                   DISPLAY "TAXMAINT: SQL ERROR ON INSERT, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       CHANGE-TAXINFO-BRACKET SECTION.
+           DISPLAY "TaxId of the bracket to change: "
+           ACCEPT Taxinfo-TaxId
+
+           EXEC SQL
+               SELECT MinSalary, MaxSalary, ChurchMember, TaxPercentage,
+               EffectiveFrom, EffectiveTo
+               INTO :Taxinfo-MinSalary, :Taxinfo-MaxSalary,
+               :Taxinfo-ChurchMember, :Taxinfo-TaxPercentage,
+               :Taxinfo-EffectiveFrom, :Taxinfo-EffectiveTo
+               FROM REDWARRIOR.dbo.Taxinfo
+               WHERE TaxId = :Taxinfo-TaxId
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Current minimum salary: " Taxinfo-MinSalary
+                   DISPLAY "Current maximum salary: " Taxinfo-MaxSalary
+                   DISPLAY "Current church member : "
+                     Taxinfo-ChurchMember
+                   DISPLAY "Current tax percentage: "
+                     Taxinfo-TaxPercentage
+                   DISPLAY "Current effective from: "
+                     Taxinfo-EffectiveFrom
+                   DISPLAY "Current effective to  : "
+                     Taxinfo-EffectiveTo
+
+                   DISPLAY "New minimum salary: "
+                   ACCEPT Taxinfo-MinSalary
+                   DISPLAY "New maximum salary: "
+                   ACCEPT Taxinfo-MaxSalary
+                   DISPLAY "New church member flag (Y/N) - 'Y' "
+                     "brackets are history only, see ChurchSurcharge: "
+                   ACCEPT Taxinfo-ChurchMember
+                   DISPLAY "New tax percentage: "
+                   ACCEPT Taxinfo-TaxPercentage
+                   DISPLAY "New effective from (YYYYMMDD): "
+                   ACCEPT Taxinfo-EffectiveFrom
+                   DISPLAY "New effective to (YYYYMMDD, 0 if open): "
+                   ACCEPT Taxinfo-EffectiveTo
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.Taxinfo
+                       SET MinSalary = :Taxinfo-MinSalary,
+                       MaxSalary = :Taxinfo-MaxSalary,
+                       ChurchMember = :Taxinfo-ChurchMember,
+                       TaxPercentage = :Taxinfo-TaxPercentage,
+                       EffectiveFrom = :Taxinfo-EffectiveFrom,
+                       EffectiveTo = :Taxinfo-EffectiveTo
+                       WHERE TaxId = :Taxinfo-TaxId
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                           DISPLAY "Bracket updated."
+                       WHEN OTHER
+                           DISPLAY
+                             "TAXMAINT: SQL ERROR ON UPDATE, CODE = "
+                             SQLCODE
+                   END-EVALUATE
+               WHEN 100
+                   DISPLAY "No bracket found with that TaxId."
+               WHEN OTHER
+                   DISPLAY "TAXMAINT: SQL ERROR ON SELECT, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       LIST-TAXINFO-BRACKETS SECTION.
+           MOVE 0 TO WS-LIST-SWITCHES
+
+           DISPLAY "TaxId  MinSalary  MaxSalary  Church  TaxPct"
+             "  EffFrom    EffTo"
+
+           EXEC SQL
+               OPEN TaxinfoListCursor
+           END-EXEC
+
+           PERFORM UNTIL LIST-EOF
+               EXEC SQL
+                   FETCH TaxinfoListCursor INTO
+                       :Taxinfo-TaxId,
+                       :Taxinfo-MinSalary,
+                       :Taxinfo-MaxSalary,
+                       :Taxinfo-ChurchMember,
+                       :Taxinfo-TaxPercentage,
+                       :Taxinfo-EffectiveFrom,
+                       :Taxinfo-EffectiveTo
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET LIST-EOF TO TRUE
+                   WHEN 0
+                       DISPLAY Taxinfo-TaxId " " Taxinfo-MinSalary " "
+                         Taxinfo-MaxSalary " " Taxinfo-ChurchMember " "
+                         Taxinfo-TaxPercentage " " Taxinfo-EffectiveFrom
+                         " " Taxinfo-EffectiveTo
+                   WHEN OTHER
+                       DISPLAY "TAXMAINT: SQL ERROR ON FETCH, CODE = "
+                         SQLCODE
+                       SET LIST-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE TaxinfoListCursor
+           END-EXEC.
