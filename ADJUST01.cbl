@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADJUST01.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "EmployeeDeductions.cpy".
+       COPY "Taxes.cpy".
+       COPY "Fees.cpy".
+       COPY "ReversalAudit.cpy".
+       COPY "YtdAccumulator.cpy".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+       01 WS-REASON PIC X(40).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-CONFIRM PIC X VALUE SPACE.
+
+       01 WS-REVERSAL-SALARY PIC S9(09) COMP-5.
+       01 WS-REVERSAL-NET-SALARY PIC S9(09) COMP-5.
+       01 WS-ADJ-YTD-YEAR PIC 9(4).
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 QUIT-ADJUSTMENT VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-MENU SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM UNTIL QUIT-ADJUSTMENT
+               DISPLAY " "
+               DISPLAY "Tax/fee adjustment and reversal"
+               DISPLAY "Employee ID to reverse (0 to quit): "
+               ACCEPT EmployeeDeductions-EmployeeId
+
+               IF EmployeeDeductions-EmployeeId = 0
+                   SET QUIT-ADJUSTMENT TO TRUE
+               ELSE
+                   PERFORM REVERSE-EMPLOYEE-PERIOD
+               END-IF
+           END-PERFORM.
+
+           STOP RUN.
+
+       REVERSE-EMPLOYEE-PERIOD SECTION.
+           DISPLAY "Period to reverse (YYYYMM): "
+           ACCEPT EmployeeDeductions-Period
+
+           EXEC SQL
+               SELECT Salary, TaxAmount, FeeAmount, NetSalary
+               INTO :EmployeeDeductions-Salary,
+                    :EmployeeDeductions-TaxAmount,
+                    :EmployeeDeductions-FeeAmount,
+                    :EmployeeDeductions-NetSalary
+               FROM REDWARRIOR.dbo.EmployeeDeductions
+               WHERE EmployeeId = :EmployeeDeductions-EmployeeId
+                 AND Period = :EmployeeDeductions-Period
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Posted tax   : "
+                     EmployeeDeductions-TaxAmount
+                   DISPLAY "Posted fee   : "
+                     EmployeeDeductions-FeeAmount
+                   DISPLAY "Posted net   : "
+                     EmployeeDeductions-NetSalary
+
+                   DISPLAY "Reason for this correction: "
+                   ACCEPT WS-REASON
+
+                   DISPLAY "Book an offsetting entry for Employee "
+                     EmployeeDeductions-EmployeeId " period "
+                     EmployeeDeductions-Period "? (Y/N): "
+                   ACCEPT WS-CONFIRM
+
+                   IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       PERFORM BOOK-REVERSAL
+                   ELSE
+                       DISPLAY "Reversal cancelled."
+                   END-IF
+               WHEN 100
+                   DISPLAY "No posted entry found for that employee "
+                     "and period."
+               WHEN OTHER
+                   DISPLAY "ADJUST01: SQL ERROR ON SELECT, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       BOOK-REVERSAL SECTION.
+      *    THE OFFSETTING ENTRY NEGATES EXACTLY WHAT WAS POSTED -
+      *    HISTORY IS LEFT IN PLACE AND THE CORRECTION IS A NEW ROW,
+      *    NOT AN UPDATE/DELETE AGAINST THE ORIGINAL.
+           COMPUTE Taxes-TaxesAmount =
+             0 - EmployeeDeductions-TaxAmount
+           COMPUTE Fees-FeeAmount =
+             0 - EmployeeDeductions-FeeAmount
+           MOVE EmployeeDeductions-EmployeeId TO Taxes-ID-EMPLOYEE
+           MOVE EmployeeDeductions-EmployeeId TO Fees-ID-EMPLOYEE
+           MOVE EmployeeDeductions-Period TO Taxes-Period
+           MOVE EmployeeDeductions-Period TO Fees-Period
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.Taxes (ID_EMPLOYEE,
+               TaxesAmount, Period)
+               VALUES (:Taxes-ID-EMPLOYEE, :Taxes-TaxesAmount,
+               :Taxes-Period)
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.Fees (ID_EMPLOYEE,
+               FeeAmount, Period)
+               VALUES (:Fees-ID-EMPLOYEE, :Fees-FeeAmount,
+               :Fees-Period)
+           END-EXEC
+
+      *    EmployeeDeductions GETS THE SAME OFFSETTING ROW AS
+      *    Taxes/Fees, NEGATED THE SAME WAY, SO RECONCILE-RUN-TOTALS
+      *    STAYS IN STEP WITH THE REVERSAL. YtdAccumulator IS A
+      *    SEPARATE RUNNING TOTAL, NOT DERIVED FROM EmployeeDeductions
+      *    AT REPORT TIME, SO IT IS ADJUSTED SEPARATELY BELOW.
+           COMPUTE WS-REVERSAL-SALARY =
+             0 - EmployeeDeductions-Salary
+           COMPUTE WS-REVERSAL-NET-SALARY =
+             0 - EmployeeDeductions-NetSalary
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.EmployeeDeductions
+               (EmployeeId, Salary, TaxAmount, FeeAmount, NetSalary,
+               Period)
+               VALUES (:EmployeeDeductions-EmployeeId,
+               :WS-REVERSAL-SALARY, :Taxes-TaxesAmount,
+               :Fees-FeeAmount, :WS-REVERSAL-NET-SALARY,
+               :EmployeeDeductions-Period)
+           END-EXEC
+
+           COMPUTE ReversalAudit-TaxAmount =
+             0 - EmployeeDeductions-TaxAmount
+           COMPUTE ReversalAudit-FeeAmount =
+             0 - EmployeeDeductions-FeeAmount
+           MOVE EmployeeDeductions-EmployeeId
+             TO ReversalAudit-ID-EMPLOYEE
+           MOVE EmployeeDeductions-Period TO ReversalAudit-Period
+           MOVE WS-REASON TO ReversalAudit-Reason
+           MOVE WS-RUN-DATE TO ReversalAudit-ReversalDate
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.ReversalAudit (ID_EMPLOYEE,
+               Period, TaxAmount, FeeAmount, Reason, ReversalDate)
+               VALUES (:ReversalAudit-ID-EMPLOYEE,
+               :ReversalAudit-Period, :ReversalAudit-TaxAmount,
+               :ReversalAudit-FeeAmount, :ReversalAudit-Reason,
+               :ReversalAudit-ReversalDate)
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Reversal booked and audited."
+               WHEN OTHER
+                   DISPLAY "ADJUST01: SQL ERROR ON REVERSAL INSERT, "
+                     "CODE = " SQLCODE
+           END-EVALUATE.
+
+           PERFORM ADJUST-YTD-ACCUMULATOR.
+
+       ADJUST-YTD-ACCUMULATOR SECTION.
+      *    SAME SELECT-THEN-UPDATE-OR-WARN SHAPE AS MAIN01's
+      *    UPDATE-YTD-ACCUMULATOR - SUBTRACTS THIS REVERSAL'S NEGATED
+      *    TAX/FEE FROM THE EMPLOYEE'S RUNNING YEAR TOTAL SO YTDRPT01
+      *    REFLECTS THE CORRECTION INSTEAD OF STAYING PERMANENTLY
+      *    OVERSTATED.
+           MOVE EmployeeDeductions-Period(1:4) TO WS-ADJ-YTD-YEAR
+
+           EXEC SQL
+               SELECT TaxYTD, FeeYTD
+               INTO :YtdAccumulator-TaxYTD, :YtdAccumulator-FeeYTD
+               FROM REDWARRIOR.dbo.YtdAccumulator
+               WHERE EmployeeId = :EmployeeDeductions-EmployeeId
+                 AND YtdYear = :WS-ADJ-YTD-YEAR
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD Taxes-TaxesAmount TO YtdAccumulator-TaxYTD
+                   ADD Fees-FeeAmount TO YtdAccumulator-FeeYTD
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.YtdAccumulator
+                       SET TaxYTD = :YtdAccumulator-TaxYTD,
+                       FeeYTD = :YtdAccumulator-FeeYTD
+                       WHERE EmployeeId = :EmployeeDeductions-EmployeeId
+                         AND YtdYear = :WS-ADJ-YTD-YEAR
+                   END-EXEC
+               WHEN 100
+                   DISPLAY "ADJUST01: WARNING - no YtdAccumulator row "
+                     "for Employee " EmployeeDeductions-EmployeeId
+                     " year " WS-ADJ-YTD-YEAR
+                     " - year-to-date figures were not adjusted."
+               WHEN OTHER
+                   DISPLAY "ADJUST01: SQL ERROR ON YTD LOOKUP, CODE = "
+                     SQLCODE
+           END-EVALUATE.
