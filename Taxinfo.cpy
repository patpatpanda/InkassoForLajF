@@ -1,15 +1,20 @@
       *> -------------------------------------------
       *> DECLARE TABLE for Taxinfo
       *> -------------------------------------------
-           EXEC SQL DECLARE Taxinfo TABLE 
+           EXEC SQL DECLARE Taxinfo TABLE
            ( TaxId                int
            , MinSalary            int          NOT NULL
            , MaxSalary            int          NOT NULL
            , ChurchMember         char(1)      NOT NULL
            , TaxPercentage        decimal(5,2) NOT NULL
+           , EffectiveFrom        int          NOT NULL
+           , EffectiveTo          int          NOT NULL
            ) END-EXEC.
       *> -------------------------------------------
       *> COBOL HOST VARIABLES FOR TABLE Taxinfo
+      *> EffectiveFrom/EffectiveTo hold a YYYYMMDD date each bracket
+      *> is in force for. EffectiveTo = 0 means the bracket has no
+      *> end date yet (still the current rate).
       *> -------------------------------------------
        01  DCLTaxinfo.
            03 Taxinfo-TaxId                   PIC S9(09)  COMP-5.
@@ -17,3 +22,5 @@
            03 Taxinfo-MaxSalary               PIC S9(09)  COMP-5.
            03 Taxinfo-ChurchMember            PIC X(1).
            03 Taxinfo-TaxPercentage           PIC S9(3)V9(2)  COMP-3.
+           03 Taxinfo-EffectiveFrom           PIC S9(09)  COMP-5.
+           03 Taxinfo-EffectiveTo             PIC S9(09)  COMP-5.
