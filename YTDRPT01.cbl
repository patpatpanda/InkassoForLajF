@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDRPT01.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "YtdAccumulator.cpy".
+       COPY "EMPLOYEES.CPY".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE YtdReportCursor CURSOR FOR
+           SELECT Y.EmployeeId, E.FIRST_NAME, E.LAST_NAME,
+           Y.TaxYTD, Y.FeeYTD
+           FROM REDWARRIOR.dbo.YtdAccumulator Y,
+           REDWARRIOR.dbo.Employees E
+           WHERE Y.YtdYear = :WS-REPORT-YEAR
+             AND E.ID_EMPLOYEE = Y.EmployeeId
+           ORDER BY Y.EmployeeId
+           END-EXEC.
+
+       01 WS-REPORT-YEAR PIC 9(4).
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 REPORT-EOF VALUE 1.
+
+       01 WS-ROW-COUNT PIC S9(09) COMP-5 VALUE 0.
+
+      *> -------------------------------------------
+      *> YTDRPT01 - YEAR-TO-DATE TAX/FEE REPORT
+      *>
+      *> LISTS EACH EMPLOYEE'S RUNNING YtdAccumulator TOTALS FOR AN
+      *> OPERATOR-ENTERED CALENDAR YEAR. THIS IS A READ-ONLY REPORT -
+      *> THE ACCUMULATOR ITSELF IS MAINTAINED BY MAIN01 AS EACH
+      *> EmployeeDeductions ROW IS POSTED.
+      *> -------------------------------------------
+       PROCEDURE DIVISION.
+
+       MAIN-MENU SECTION.
+           DISPLAY "Year-to-date tax/fee report"
+           DISPLAY "Report year (YYYY): "
+           ACCEPT WS-REPORT-YEAR
+
+           DISPLAY " "
+           DISPLAY "EmployeeId  First Name           Last Name"
+             "            TaxYTD    FeeYTD"
+
+           EXEC SQL
+               OPEN YtdReportCursor
+           END-EXEC
+
+           PERFORM UNTIL REPORT-EOF
+               EXEC SQL
+                   FETCH YtdReportCursor INTO
+                       :YtdAccumulator-EmployeeId,
+                       :Employees-FIRST-NAME,
+                       :Employees-LAST-NAME,
+                       :YtdAccumulator-TaxYTD,
+                       :YtdAccumulator-FeeYTD
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET REPORT-EOF TO TRUE
+                   WHEN 0
+                       DISPLAY YtdAccumulator-EmployeeId " "
+                         Employees-FIRST-NAME " "
+                         Employees-LAST-NAME " "
+                         YtdAccumulator-TaxYTD " "
+                         YtdAccumulator-FeeYTD
+                       ADD 1 TO WS-ROW-COUNT
+                   WHEN OTHER
+                       DISPLAY "YTDRPT01: SQL ERROR ON FETCH, CODE = "
+                         SQLCODE
+                       SET REPORT-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE YtdReportCursor
+           END-EXEC
+
+           DISPLAY " "
+           DISPLAY WS-ROW-COUNT " employee(s) reported for year "
+             WS-REPORT-YEAR ".".
+
+           STOP RUN.
