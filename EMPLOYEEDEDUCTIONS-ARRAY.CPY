@@ -5,6 +5,7 @@
            10 TaxAmount PIC S9(09) COMP-5.
            10 FeeAmount PIC S9(09) COMP-5.
            10 NetSalary PIC S9(09) COMP-5.
+           10 Period PIC X(06).
 
        01 WS-Index PIC 9(3) VALUE 0.
        01 Total-Employees PIC 9(3) VALUE 0.
