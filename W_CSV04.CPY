@@ -0,0 +1,12 @@
+      *> -------------------------------------------
+      *> W_CSV04 - current CSV output row. CSVFILE is written one
+      *> line at a time as the cursor is fetched, so this is a single
+      *> working record, not a table.
+      *> -------------------------------------------
+       01 CSV-EMPLOYEE.
+         05 CSV-EMPLOYEE-FIRST-NAME PIC X(20).
+         05 CSV-EMPLOYEE-LAST-NAME PIC X(20).
+         05 CSV-EMPLOYEE-DATEOFBIRTH PIC 9(8).
+         05 CSV-TAX-AMOUNT PIC 9(5).
+         05 CSV-FEE PIC 9(5).
+         05 CSV-NET-SALARY PIC 9(5).
