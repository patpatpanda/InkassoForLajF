@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRKCHK01.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "Taxinfo.cpy".
+       COPY "FEE_TABLE.cpy".
+       COPY "ChurchSurcharge.cpy".
+
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE TaxBracketScanCursor CURSOR FOR
+           SELECT MinSalary, MaxSalary, TaxId
+           FROM REDWARRIOR.dbo.Taxinfo
+           WHERE ChurchMember = :WS-CHURCH-MEMBER
+             AND EffectiveFrom <= :WS-AS-OF-DATE
+             AND (EffectiveTo = 0 OR EffectiveTo >= :WS-AS-OF-DATE)
+           ORDER BY MinSalary
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE FeeBracketScanCursor CURSOR FOR
+           SELECT MIN_BIRTHYEAR, MAX_BIRTHYEAR
+           FROM REDWARRIOR.dbo.FEE_TABLE
+           ORDER BY MIN_BIRTHYEAR
+           END-EXEC.
+
+       01 WS-AS-OF-DATE PIC 9(8).
+       01 WS-CHURCH-MEMBER PIC X.
+
+       01 WS-SWITCHES PIC 9 VALUE 0.
+         88 BRACKET-EOF VALUE 1.
+
+       01 WS-PREV-MAX-SALARY PIC S9(09) COMP-5.
+       01 WS-PREV-MAX-BIRTHYEAR PIC S9(09) COMP-5.
+       01 WS-FIRST-ROW PIC X VALUE "Y".
+         88 FIRST-ROW-OF-SCAN VALUE "Y".
+       01 WS-PROBLEM-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-SURCHARGE-ROW-COUNT PIC S9(09) COMP-5 VALUE 0.
+
+      *> -------------------------------------------
+      *> BRKCHK01 - STANDALONE BRACKET VALIDATION UTILITY
+      *>
+      *> WALKS TAXINFO (AMONG BRACKETS THAT ARE EFFECTIVE AS OF THE
+      *> DATE ENTERED) AND FEE_TABLE, BOTH ORDERED LOW TO HIGH, AND
+      *> REPORTS ANY GAP (A SALARY OR BIRTH YEAR THAT FALLS BETWEEN
+      *> TWO BRACKETS) OR OVERLAP (TWO BRACKETS THAT BOTH CLAIM THE
+      *> SAME VALUE) IT FINDS. INTENDED TO BE RUN BEFORE A PAYROLL
+      *> RUN, NOT AS PART OF ONE - IT MAKES NO CHANGES TO EITHER
+      *> TABLE.
+      *>
+      *> ONLY CHURCHMEMBER = 'N' TAXINFO BRACKETS ARE SCANNED FOR
+      *> GAPS/OVERLAPS - TaxModule SELECTS EVERY EMPLOYEE'S BRACKET
+      *> OFF THOSE ROWS REGARDLESS OF CHURCH MEMBERSHIP AND ADDS THE
+      *> ChurchSurcharge RATE ON TOP FOR CHURCH MEMBERS, SO A
+      *> CHURCHMEMBER = 'Y' ROW IS HISTORY ONLY AND A GAP/OVERLAP
+      *> AMONG 'Y' ROWS WOULD NEVER AFFECT A COMPUTED TAX. IN ITS
+      *> PLACE, THIS CHECKER CONFIRMS THE ChurchSurcharge TABLE
+      *> HOLDS EXACTLY ONE ROW, SINCE TaxModule's SURCHARGE LOOKUP
+      *> EXPECTS A SINGLE UNAMBIGUOUS RATE.
+      *> -------------------------------------------
+       PROCEDURE DIVISION.
+
+       MAIN-MENU SECTION.
+           DISPLAY "Bracket gap/overlap check"
+           DISPLAY "As-of date for Taxinfo effective-dating"
+             " (YYYYMMDD): "
+           ACCEPT WS-AS-OF-DATE
+
+           MOVE "N" TO WS-CHURCH-MEMBER
+           PERFORM SCAN-TAXINFO-BRACKETS
+
+           PERFORM SCAN-FEE-BRACKETS
+
+           PERFORM CHECK-CHURCH-SURCHARGE
+
+           IF WS-PROBLEM-COUNT = 0
+               DISPLAY "No gaps or overlaps found."
+           ELSE
+               DISPLAY WS-PROBLEM-COUNT
+                 " gap(s)/overlap(s) found - see detail above."
+           END-IF.
+
+           STOP RUN.
+
+       SCAN-TAXINFO-BRACKETS SECTION.
+           DISPLAY " "
+           DISPLAY "Taxinfo brackets, ChurchMember = " WS-CHURCH-MEMBER
+
+           MOVE 0 TO WS-SWITCHES
+           SET FIRST-ROW-OF-SCAN TO TRUE
+
+           EXEC SQL
+               OPEN TaxBracketScanCursor
+           END-EXEC
+
+           PERFORM UNTIL BRACKET-EOF
+               EXEC SQL
+                   FETCH TaxBracketScanCursor INTO
+                       :Taxinfo-MinSalary,
+                       :Taxinfo-MaxSalary,
+                       :Taxinfo-TaxId
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET BRACKET-EOF TO TRUE
+                   WHEN 0
+                       IF FIRST-ROW-OF-SCAN
+                           MOVE "N" TO WS-FIRST-ROW
+                       ELSE
+                           IF Taxinfo-MinSalary >
+                              WS-PREV-MAX-SALARY + 1
+                               DISPLAY "  GAP: salaries "
+                                 WS-PREV-MAX-SALARY " to "
+                                 Taxinfo-MinSalary
+                                 " fall in no bracket"
+                               ADD 1 TO WS-PROBLEM-COUNT
+                           END-IF
+                           IF Taxinfo-MinSalary <= WS-PREV-MAX-SALARY
+                               DISPLAY "  OVERLAP: bracket TaxId "
+                                 Taxinfo-TaxId
+                                 " starts at " Taxinfo-MinSalary
+                                 " before the prior bracket's max of "
+                                 WS-PREV-MAX-SALARY " ends"
+                               ADD 1 TO WS-PROBLEM-COUNT
+                           END-IF
+                       END-IF
+                       MOVE Taxinfo-MaxSalary TO WS-PREV-MAX-SALARY
+                   WHEN OTHER
+                       DISPLAY "BRKCHK01: SQL ERROR ON FETCH, CODE = "
+                         SQLCODE
+                       SET BRACKET-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE TaxBracketScanCursor
+           END-EXEC.
+
+       SCAN-FEE-BRACKETS SECTION.
+           DISPLAY " "
+           DISPLAY "FEE_TABLE brackets"
+
+           MOVE 0 TO WS-SWITCHES
+           SET FIRST-ROW-OF-SCAN TO TRUE
+
+           EXEC SQL
+               OPEN FeeBracketScanCursor
+           END-EXEC
+
+           PERFORM UNTIL BRACKET-EOF
+               EXEC SQL
+                   FETCH FeeBracketScanCursor INTO
+                       :FEE-TABLE-MIN-BIRTHYEAR,
+                       :FEE-TABLE-MAX-BIRTHYEAR
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       SET BRACKET-EOF TO TRUE
+                   WHEN 0
+                       IF FIRST-ROW-OF-SCAN
+                           MOVE "N" TO WS-FIRST-ROW
+                       ELSE
+                           IF FEE-TABLE-MIN-BIRTHYEAR >
+                              WS-PREV-MAX-BIRTHYEAR + 1
+                               DISPLAY "  GAP: birth years "
+                                 WS-PREV-MAX-BIRTHYEAR " to "
+                                 FEE-TABLE-MIN-BIRTHYEAR
+                                 " fall in no fee bracket"
+                               ADD 1 TO WS-PROBLEM-COUNT
+                           END-IF
+                           IF FEE-TABLE-MIN-BIRTHYEAR <=
+                              WS-PREV-MAX-BIRTHYEAR
+                               DISPLAY "  OVERLAP: fee bracket "
+                                 "starting at "
+                                 FEE-TABLE-MIN-BIRTHYEAR
+                                 " before the prior bracket's max of "
+                                 WS-PREV-MAX-BIRTHYEAR " ends"
+                               ADD 1 TO WS-PROBLEM-COUNT
+                           END-IF
+                       END-IF
+                       MOVE FEE-TABLE-MAX-BIRTHYEAR
+                         TO WS-PREV-MAX-BIRTHYEAR
+                   WHEN OTHER
+                       DISPLAY "BRKCHK01: SQL ERROR ON FETCH, CODE = "
+                         SQLCODE
+                       SET BRACKET-EOF TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE FeeBracketScanCursor
+           END-EXEC.
+
+       CHECK-CHURCH-SURCHARGE SECTION.
+           DISPLAY " "
+           DISPLAY "ChurchSurcharge table"
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-SURCHARGE-ROW-COUNT
+               FROM REDWARRIOR.dbo.ChurchSurcharge
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-SURCHARGE-ROW-COUNT = 1
+                       DISPLAY "  OK: exactly one ChurchSurcharge "
+                         "row is configured."
+                   ELSE
+                       DISPLAY "  PROBLEM: ChurchSurcharge has "
+                         WS-SURCHARGE-ROW-COUNT
+                         " row(s) - TaxModule's surcharge lookup "
+                         "expects exactly one."
+                       ADD 1 TO WS-PROBLEM-COUNT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "BRKCHK01: SQL ERROR ON CHURCHSURCHARGE "
+                     "COUNT, CODE = " SQLCODE
+           END-EVALUATE.
