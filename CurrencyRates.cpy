@@ -0,0 +1,17 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for CurrencyRates
+      *> RateToBase is the number of base-currency (SEK) units equal
+      *> to one unit of CurrencyCode. SEK itself carries a rate of
+      *> 1.0000 so a lookup miss can safely fall back to treating the
+      *> salary as already being in base currency.
+      *> -------------------------------------------
+           EXEC SQL DECLARE CurrencyRates TABLE
+           ( CurrencyCode         char(3)      NOT NULL
+           , RateToBase           decimal(9,4) NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE CurrencyRates
+      *> -------------------------------------------
+       01  DCLCurrencyRates.
+           03 CurrencyRates-CurrencyCode      PIC X(3).
+           03 CurrencyRates-RateToBase        PIC S9(5)V9(4) COMP-3.
