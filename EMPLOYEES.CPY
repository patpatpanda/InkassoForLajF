@@ -0,0 +1,27 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for Employees
+      *> -------------------------------------------
+           EXEC SQL DECLARE Employees TABLE
+           ( ID_EMPLOYEE          int          NOT NULL
+           , FIRST_NAME           char(20)     NOT NULL
+           , LAST_NAME            char(20)     NOT NULL
+           , BIRTH_DATE           int          NOT NULL
+           , SALARY               int          NOT NULL
+           , CHURCH               char(1)      NOT NULL
+           , STATUS               char(1)      NOT NULL
+           , CURRENCY_CODE        char(3)      NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE Employees
+      *> STATUS: "A" = active, "L" = on leave, "T" = terminated.
+      *> -------------------------------------------
+       01  DCLEmployees.
+           03 Employees-ID-EMPLOYEE        PIC S9(09)  COMP-5.
+           03 Employees-FIRST-NAME         PIC X(20).
+           03 Employees-LAST-NAME          PIC X(20).
+           03 Employees-BIRTH-DATE         PIC 9(8).
+           03 Employees-SALARY             PIC S9(09)  COMP-5.
+           03 Employees-CHURCH             PIC X(1).
+           03 Employees-STATUS             PIC X(1).
+             88 Employees-STATUS-ACTIVE    VALUE "A".
+           03 Employees-CURRENCY-CODE      PIC X(3).
