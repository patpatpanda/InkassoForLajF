@@ -0,0 +1,9 @@
+      *> -------------------------------------------
+      *> W_EMP01 - working table of employees processed this run,
+      *> used to build the JSON/XML/CSV output records.
+      *> -------------------------------------------
+       01 WS-EMPLOYEE-TABLE.
+         05 WS-EMPLOYEE-ENTRY OCCURS 1 TO 9999 TIMES
+             DEPENDING ON WS-EMPLOYEE-COUNT.
+           10 EMPLOYEE-FIRST-NAME PIC X(20).
+           10 EMPLOYEE-LAST-NAME PIC X(20).
