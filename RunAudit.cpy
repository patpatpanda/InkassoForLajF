@@ -0,0 +1,23 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for RunAudit
+      *> -------------------------------------------
+           EXEC SQL DECLARE RunAudit TABLE
+           ( RunAuditId           int
+           , RunDate              int          NOT NULL
+           , RunTime              int          NOT NULL
+           , InvokedBy            char(30)     NOT NULL
+           , Period               char(6)      NOT NULL
+           , EmployeeCount        int
+           , Outcome              char(20)
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE RunAudit
+      *> -------------------------------------------
+       01  DCLRunAudit.
+           03 RunAudit-RunAuditId             PIC S9(09)  COMP-5.
+           03 RunAudit-RunDate                PIC S9(09)  COMP-5.
+           03 RunAudit-RunTime                PIC S9(09)  COMP-5.
+           03 RunAudit-InvokedBy               PIC X(30).
+           03 RunAudit-Period                 PIC X(6).
+           03 RunAudit-EmployeeCount           PIC S9(09)  COMP-5.
+           03 RunAudit-Outcome                PIC X(20).
