@@ -1,12 +1,16 @@
       *> -------------------------------------------
       *> DECLARE TABLE for EmployeeDeductions
       *> -------------------------------------------
-           EXEC SQL DECLARE EmployeeDeductions TABLE 
+           EXEC SQL DECLARE EmployeeDeductions TABLE
            ( EmployeeId           int          NOT NULL
            , Salary               int          NOT NULL
            , TaxAmount            int          NOT NULL
            , FeeAmount            int          NOT NULL
            , NetSalary            int
+           , Period               char(6)      NOT NULL
+           , TaxRate              decimal(5,2)
+           , FeePercentage        decimal(4,2)
+           , CurrencyCode         char(3)
            ) END-EXEC.
       *> -------------------------------------------
       *> COBOL HOST VARIABLES FOR TABLE EmployeeDeductions
@@ -17,6 +21,11 @@
            03 EmployeeDeductions-TaxAmount    PIC S9(09)  COMP-5.
            03 EmployeeDeductions-FeeAmount    PIC S9(09)  COMP-5.
            03 EmployeeDeductions-NetSalary    PIC S9(09)  COMP-5.
+           03 EmployeeDeductions-Period       PIC X(6).
+           03 EmployeeDeductions-TaxRate      PIC S9(3)V9(2) COMP-3.
+           03 EmployeeDeductions-FeePercentage
+                                               PIC S9(2)V9(2) COMP-3.
+           03 EmployeeDeductions-CurrencyCode PIC X(3).
       *> -------------------------------------------
       *> COBOL INDICATOR VARIABLES FOR TABLE EmployeeDeductions
       *> -------------------------------------------
