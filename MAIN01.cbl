@@ -3,32 +3,108 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    SELECT EmployeeFile ASSIGN TO
-      *           "C:\Projects\InkassoForLajF\employees.txt"
-      *           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EmployeeFile ASSIGN TO WS-EMPLOYEE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EMPFILE-STATUS.
+
            SELECT TaxFile ASSIGN TO "tax_output.xml"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT JSONFILE ASSIGN TO
-                  "C:\Projects\InkassoForLajF\bruttotax.json"
+           SELECT JSONFILE ASSIGN TO WS-JSON-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT XMLFILE ASSIGN TO WS-XML-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSVFILE ASSIGN TO WS-CSV-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNCTLFILE ASSIGN TO "runctl.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT FORMATCTLFILE ASSIGN TO "formatctl.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FMTCTL-STATUS.
+
+           SELECT DRYRUNCTLFILE ASSIGN TO "dryrunctl.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-DRYCTL-STATUS.
+
+           SELECT CHECKPOINTFILE ASSIGN TO "checkpoint.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROLFILE ASSIGN TO WS-CONTROL-PATH
                   ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT XMLFILE ASSIGN TO
-                  "C:\Projects\InkassoForLajF\xmlout.xml"
+           SELECT EXCEPTIONFILE ASSIGN TO WS-EXCEPTION-PATH
                   ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT CSVFILE ASSIGN TO
-                  "C:\Projects\InkassoForLajF\csvout.csv"
+           SELECT PAYSLIPFILE ASSIGN TO WS-PAYSLIP-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DISTRIBFILE ASSIGN TO WS-DISTRIB-PATH
                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-      *FD EmployeeFile.
-      *01 EMPLOYEEFILE-DATA PIC X(54).
+       FD EmployeeFile.
+       01 EMPLOYEEFILE-RECORD.
+          05 EMPFILE-FIRST-NAME PIC X(20).
+          05 EMPFILE-LAST-NAME PIC X(20).
+          05 EMPFILE-BIRTH-DATE PIC 9(8).
+          05 EMPFILE-SALARY PIC 9(5).
+          05 EMPFILE-CHURCH PIC X(1).
 
        FD TaxFile.
        01 TaxRecord PIC X(256).
 
+       FD RUNCTLFILE.
+       01 RUNCTL-RECORD PIC X(6).
+
+      *    ONE-CHAR Y/N SWITCH PER FORMAT - JSON, THEN XML, THEN CSV -
+      *    SO A RUN CAN SKIP REGENERATING (AND OVERWRITING) AN OUTPUT
+      *    IT DOESN'T NEED THIS TIME. MISSING FILE OR MISSING/BLANK
+      *    CHAR MEANS "Y" - ALL THREE FORMATS PRODUCED, SAME AS BEFORE
+      *    THIS CONTROL FILE EXISTED.
+       FD FORMATCTLFILE.
+       01 FORMATCTL-RECORD.
+           05 FMTCTL-JSON PIC X(1).
+           05 FMTCTL-XML PIC X(1).
+           05 FMTCTL-CSV PIC X(1).
+
+      *    SINGLE Y/N SWITCH - "Y" MEANS RUN THE FULL FETCH/TAXMODULE/
+      *    FEEMODULE PIPELINE AND PRODUCE ALL NORMAL OUTPUTS, BUT SKIP
+      *    THE Taxes/Fees/EmployeeDeductions INSERTS, THE COMMIT, THE
+      *    YTD ACCUMULATOR UPDATE, AND THE CHECKPOINT WRITE, SO A RUN
+      *    CAN BE PREVIEWED WITHOUT POSTING IT. MISSING FILE OR
+      *    MISSING/BLANK CHAR MEANS "N" - A NORMAL, POSTING RUN.
+       FD DRYRUNCTLFILE.
+       01 DRYRUNCTL-RECORD.
+           05 DRYCTL-FLAG PIC X(1).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-PERIOD PIC X(6).
+          05 CKPT-LAST-ID PIC 9(9).
+
+       FD CONTROLFILE.
+       01 FS-CONTROLFILE PIC X(80).
+
+       FD EXCEPTIONFILE.
+       01 FS-EXCEPTIONFILE PIC X(80).
+
+       FD PAYSLIPFILE.
+       01 FS-PAYSLIPFILE PIC X(80).
+
+      *    PICKED UP BY THE PAYROLL DISTRIBUTION STEP THAT FOLLOWS
+      *    THIS JOB - MAIN01 ITSELF HAS NO MAIL CAPABILITY, SO IT
+      *    DROPS THE COMPLETION NOTICE AND THE OUTPUT FILE PATHS HERE
+      *    FOR THAT STEP TO ACT ON.
+       FD DISTRIBFILE.
+       01 FS-DISTRIBFILE PIC X(120).
+
        FD JSONFILE.
        01 FS-JSONFILE PIC X(10000).
 
@@ -36,16 +112,61 @@
        01 FS-XMLFILE PIC X(10000).
 
        FD CSVFILE.
-       01 FS-CSVFILE PIC X(30).
+       01 FS-CSVFILE PIC X(80).
          
 
        WORKING-STORAGE SECTION.
 
+       01 WS-EMPLOYEE-COUNT PIC 9(4) VALUE 0.
+       01 WS-FLATFILE-READ-COUNT PIC 9(4) VALUE 0.
+       01 WS-EMPFILE-STATUS PIC X(2) VALUE "00".
+       01 WS-DB-STATUS PIC X VALUE "Y".
+         88 DATABASE-AVAILABLE VALUE "Y".
+         88 DATABASE-UNAVAILABLE VALUE "N".
+       01 WS-RUNCTL-STATUS PIC X(2) VALUE "00".
+       01 WS-CKPT-STATUS PIC X(2) VALUE "00".
+       01 WS-FMTCTL-STATUS PIC X(2) VALUE "00".
+       01 WS-DRYCTL-STATUS PIC X(2) VALUE "00".
+
+       01 WS-PRODUCE-JSON PIC X(1) VALUE "Y".
+         88 PRODUCE-JSON VALUE "Y".
+       01 WS-PRODUCE-XML PIC X(1) VALUE "Y".
+         88 PRODUCE-XML VALUE "Y".
+       01 WS-PRODUCE-CSV PIC X(1) VALUE "Y".
+         88 PRODUCE-CSV VALUE "Y".
+
+       01 WS-DRY-RUN PIC X(1) VALUE "N".
+         88 DRY-RUN-MODE VALUE "Y".
+
+      *    OUTPUT DIRECTORY FOR THE WINDOWS-PATH FILES BELOW - READ
+      *    FROM THE INKASSO_OUTPUT_DIR ENVIRONMENT VARIABLE IN
+      *    RESOLVE-OUTPUT-PATHS SO THE SAME LOAD MODULE CAN RUN
+      *    AGAINST A TEST FOLDER WITHOUT BEING RECOMPILED. FALLS BACK
+      *    TO THE PRODUCTION FOLDER WHEN THE VARIABLE ISN'T SET.
+       01 WS-OUTPUT-DIR PIC X(80)
+            VALUE "C:\Projects\InkassoForLajF".
+       01 WS-ENV-OUTPUT-DIR PIC X(80).
+       01 WS-EMPLOYEE-PATH PIC X(80).
+       01 WS-JSON-PATH PIC X(80).
+       01 WS-XML-PATH PIC X(80).
+       01 WS-CSV-PATH PIC X(80).
+       01 WS-CONTROL-PATH PIC X(80).
+       01 WS-EXCEPTION-PATH PIC X(80).
+       01 WS-PAYSLIP-PATH PIC X(80).
+       01 WS-DISTRIB-PATH PIC X(80).
+       01 WS-CHECKPOINT-ID PIC S9(09) COMP-5 VALUE 0.
+       01 WS-BATCH-COUNT PIC 9(4) VALUE 0.
+       01 WS-COMMIT-BATCH-SIZE PIC 9(4) VALUE 50.
+       COPY "RunControl.cpy".
+       COPY "RunAudit.cpy".
+
            EXEC SQL
            DECLARE EmployeeCursor CURSOR FOR
            SELECT ID_EMPLOYEE, FIRST_NAME, LAST_NAME, BIRTH_DATE, SALARY
-           , CHURCH
+           , CHURCH, STATUS, CURRENCY_CODE
            FROM REDWARRIOR.dbo.Employees
+           WHERE ID_EMPLOYEE > :WS-CHECKPOINT-ID
+           ORDER BY ID_EMPLOYEE
            END-EXEC.
 
 
@@ -55,25 +176,104 @@
        COPY "W_JSON02.CPY".
        COPY "W_XML03.CPY".
        COPY "W_CSV04.CPY".
-       COPY "C:\mrcopy\Employees.cpy".
+       COPY "EMPLOYEES.CPY".
 
          
 
 
        01 CSV-STRING PIC X(50).
 
-       01 I PIC 9(2) VALUE 1.
+       01 I PIC 9(4) VALUE 1.
        01 WS-TaxAmount PIC 9(5).
        01 WS-ChurchMember PIC X.
        01 WS-Salary PIC 9(5).
        01 WS-DATEOFBIRTH PIC 9(8).
        01 WS-FEE PIC 9(5).
-
+       01 WS-FEE-STATUS PIC X.
+         88 FEE-NO-BRACKET-FOUND VALUE "N".
+       01 WS-APPLIED-TAX-RATE PIC S9(3)V9(2) COMP-3.
+       01 WS-APPLIED-FEE-RATE PIC S9(2)V9(2) COMP-3.
+
+       COPY "CurrencyRates.cpy".
+       01 WS-BASE-CURRENCY PIC X(3) VALUE "SEK".
+       01 WS-CURRENCY-RATE PIC S9(5)V9(4) COMP-3 VALUE 1.0000.
+
+       COPY "YtdAccumulator.cpy".
+       01 WS-YTD-YEAR PIC 9(4).
+       01 WS-DUP-CHECK-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-NET-SALARY PIC 9(5) VALUE 0.
+
+       01 WS-TOTAL-SALARY PIC 9(9) VALUE 0.
+       01 WS-TOTAL-TAX PIC 9(9) VALUE 0.
+       01 WS-TOTAL-FEE PIC 9(9) VALUE 0.
+       01 WS-CONTROL-LINE PIC X(80).
+
+      *    ALREADY-POSTED EMPLOYEES THIS RUN SKIPPED VIA THE DUPLICATE
+      *    CHECK - TRACKED SEPARATELY FROM WS-EMPLOYEE-COUNT/
+      *    WS-TOTAL-TAX/WS-TOTAL-FEE (WHICH ONLY COUNT NEW INSERTS) SO
+      *    RECONCILE-RUN-TOTALS CAN ADD THEM BACK WHEN COMPARING
+      *    AGAINST THE WHOLE-PERIOD Taxes/Fees/EmployeeDeductions
+      *    FIGURES - OTHERWISE A REPROCESSING-SAFE RERUN OF AN
+      *    ALREADY-FULLY-POSTED PERIOD WOULD ALWAYS REPORT A FALSE
+      *    RECONCILIATION MISMATCH.
+       01 WS-SKIPPED-COUNT PIC 9(4) VALUE 0.
+       01 WS-SKIPPED-TAX PIC 9(9) VALUE 0.
+       01 WS-SKIPPED-FEE PIC 9(9) VALUE 0.
+
+      *    WHAT WAS ACTUALLY POSTED FOR A DUPLICATE-SKIPPED EMPLOYEE,
+      *    READ BACK FROM THE SAME EmployeeDeductions ROW THE DUPLICATE
+      *    CHECK ALREADY FOUND - NOT THE FRESHLY RECOMPUTED WS-TaxAmount/
+      *    WS-FEE, WHICH CAN LEGITIMATELY DIFFER FROM WHAT WAS POSTED
+      *    ORIGINALLY NOW THAT TAXINFO BRACKETS ARE EFFECTIVE-DATED.
+       01 WS-POSTED-TAX PIC S9(09) COMP-5 VALUE 0.
+       01 WS-POSTED-FEE PIC S9(09) COMP-5 VALUE 0.
+
+       01 WS-VALIDATION-STATUS PIC X(1) VALUE "Y".
+         88 EMPLOYEE-DATA-VALID VALUE "Y".
+         88 EMPLOYEE-DATA-INVALID VALUE "N".
+
+       01 WS-EXCEPTION-REASON PIC X(40).
+       01 WS-EXCEPTION-LINE PIC X(80).
+       01 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+       01 WS-EXCEPTION-ID PIC 9(9).
+       01 WS-BIRTH-YEAR PIC 9(4).
+       01 WS-RUN-YEAR PIC 9(4).
+       01 WS-AGE-YEARS PIC S9(4).
+
+       01 WS-PAYSLIP-ID PIC 9(9).
+       01 WS-PAYSLIP-LINE PIC X(80).
+
+       01 WS-RUN-AUDIT-ID PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RUN-TIME PIC 9(8) VALUE 0.
+       01 WS-INVOKED-BY PIC X(30) VALUE "MAIN01 BATCH JOB".
+       01 WS-RUN-OUTCOME PIC X(20) VALUE "SUCCESS".
+
+      *    POST-COMMIT RECONCILIATION - RE-READ TAXES/FEES/
+      *    EMPLOYEEDEDUCTIONS FOR THE RUN PERIOD AND COMPARE AGAINST
+      *    THE IN-MEMORY CONTROL TOTALS BUILT DURING THE FETCH LOOP.
+       01 WS-RECON-TAX-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RECON-TAX-SUM PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RECON-FEE-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RECON-FEE-SUM PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RECON-DED-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-CSV-ROW-COUNT PIC S9(09) COMP-5 VALUE 0.
+       01 WS-RECON-MISMATCH PIC X(1) VALUE "N".
+         88 RECONCILIATION-MISMATCH VALUE "Y".
+
+      *    SCHEMA-CONFORMANCE CHECK FOR XMLOUT.XML AGAINST XMLOUT.XSD
+      *    (SEE THAT FILE) - RUN AFTER XML GENERATE AND BEFORE THE
+      *    WRITE THAT MAKES THE FILE FINAL.
+       01 WS-XML-VALID PIC X(1) VALUE "Y".
+         88 XML-OUTPUT-VALID VALUE "Y".
+         88 XML-OUTPUT-INVALID VALUE "N".
 
 
        01 SWITCHES PIC 9.
          88 EOF VALUE 0 FALSE 1.
 
+       01 FILE-SWITCHES PIC 9 VALUE 0.
+         88 FLATFILE-EOF VALUE 1.
+
        01 JSON-OUTPUT PIC X(10000).
            EXEC SQL
                 INCLUDE SQLCA
@@ -81,37 +281,394 @@
        PROCEDURE DIVISION.
 
        MAIN SECTION.
+           PERFORM RESOLVE-OUTPUT-PATHS.
+
+           PERFORM READ-RUN-PERIOD.
+           PERFORM READ-FORMAT-CONTROL.
+           PERFORM READ-DRYRUN-CONTROL.
+           PERFORM READ-CHECKPOINT.
            PERFORM CONNECT-TO-DATABASE.
+
+           IF DATABASE-AVAILABLE
+               PERFORM WRITE-RUN-AUDIT-START
+           END-IF.
+
            PERFORM INITIALIZE-FILE-HANDLING.
 
            PERFORM PROCESS-FILE-WRITE.
-          
+
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
            PERFORM TERMINATE-FILE-HANDLING.
+
+           IF WS-RUN-OUTCOME = "SUCCESS"
+               IF NOT DRY-RUN-MODE
+                   PERFORM DISTRIBUTE-RUN-OUTPUTS
+               END-IF
+               MOVE 0 TO RETURN-CODE
+           ELSE
+      *        RECONCILIATION MISMATCH - THE RUN ITSELF COMMITTED, BUT
+      *        THE WRAPPER SHOULD STILL SURFACE A NONZERO RETURN CODE
+      *        SO AN OPERATOR LOOKS AT IT, SHORT OF THE ABEND-LEVEL
+      *        CODE A FETCH FAILURE GETS.
+               MOVE 4 TO RETURN-CODE
+           END-IF.
       *    CALL "SCREEN01"
 
            GOBACK.
+       RESOLVE-OUTPUT-PATHS SECTION.
+           MOVE SPACES TO WS-ENV-OUTPUT-DIR
+           ACCEPT WS-ENV-OUTPUT-DIR FROM ENVIRONMENT
+             "INKASSO_OUTPUT_DIR"
+           IF WS-ENV-OUTPUT-DIR NOT = SPACES
+               MOVE WS-ENV-OUTPUT-DIR TO WS-OUTPUT-DIR
+           END-IF
+
+           MOVE SPACES TO WS-EMPLOYEE-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\employees.txt" DELIMITED BY SIZE
+             INTO WS-EMPLOYEE-PATH
+
+           MOVE SPACES TO WS-JSON-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\bruttotax.json" DELIMITED BY SIZE
+             INTO WS-JSON-PATH
+
+           MOVE SPACES TO WS-XML-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\xmlout.xml" DELIMITED BY SIZE
+             INTO WS-XML-PATH
+
+           MOVE SPACES TO WS-CSV-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\csvout.csv" DELIMITED BY SIZE
+             INTO WS-CSV-PATH
+
+           MOVE SPACES TO WS-CONTROL-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\controltotals.txt" DELIMITED BY SIZE
+             INTO WS-CONTROL-PATH
+
+           MOVE SPACES TO WS-EXCEPTION-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\exceptions.txt" DELIMITED BY SIZE
+             INTO WS-EXCEPTION-PATH
+
+           MOVE SPACES TO WS-PAYSLIP-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\payslips.txt" DELIMITED BY SIZE
+             INTO WS-PAYSLIP-PATH
+
+           MOVE SPACES TO WS-DISTRIB-PATH
+           STRING WS-OUTPUT-DIR DELIMITED BY SPACE
+             "\distribution.txt" DELIMITED BY SIZE
+             INTO WS-DISTRIB-PATH.
+
        INITIALIZE-FILE-HANDLING SECTION.
-           EXEC SQL
-              OPEN EmployeeCursor
-          END-EXEC.
-           OPEN OUTPUT JSONFILE
-           OPEN OUTPUT XMLFILE
-           OPEN OUTPUT CSVFILE.
+           IF DATABASE-AVAILABLE
+               EXEC SQL
+                  OPEN EmployeeCursor
+              END-EXEC
+           ELSE
+               OPEN INPUT EmployeeFile
+           END-IF
+           IF PRODUCE-JSON
+               OPEN OUTPUT JSONFILE
+           END-IF
+           IF PRODUCE-XML
+               OPEN OUTPUT XMLFILE
+           END-IF
+           IF PRODUCE-CSV
+               OPEN OUTPUT CSVFILE
+           END-IF
+           OPEN OUTPUT EXCEPTIONFILE
+           OPEN OUTPUT PAYSLIPFILE.
+
+           IF PRODUCE-CSV
+               MOVE "Fornamn;Efternamn;Fodd;Skatt;Avgift;Nettolon"
+                 TO FS-CSVFILE
+               WRITE FS-CSVFILE
+           END-IF.
        TERMINATE-FILE-HANDLING SECTION.
-           EXEC SQL
-              CLOSE EmployeeCursor
-          END-EXEC.
-           CLOSE JSONFILE
-           CLOSE XMLFILE
-           CLOSE CSVFILE.
+           IF DATABASE-AVAILABLE
+               EXEC SQL
+                  CLOSE EmployeeCursor
+              END-EXEC
+           ELSE
+               CLOSE EmployeeFile
+           END-IF
+           IF PRODUCE-JSON
+               CLOSE JSONFILE
+           END-IF
+           IF PRODUCE-XML
+               CLOSE XMLFILE
+           END-IF
+           IF PRODUCE-CSV
+               CLOSE CSVFILE
+           END-IF
+           CLOSE EXCEPTIONFILE
+           CLOSE PAYSLIPFILE.
+
+           IF DATABASE-AVAILABLE
+               PERFORM WRITE-RUN-AUDIT-END
+           END-IF.
+
+       DISPLAY-CONTROL-TOTALS SECTION.
+           DISPLAY "========================================".
+           DISPLAY "RUN CONTROL TOTALS - PERIOD " WS-RUN-PERIOD.
+           DISPLAY "Employees processed : " WS-EMPLOYEE-COUNT.
+           DISPLAY "Total salary        : " WS-TOTAL-SALARY.
+           DISPLAY "Total tax           : " WS-TOTAL-TAX.
+           DISPLAY "Total fee           : " WS-TOTAL-FEE.
+           DISPLAY "Exceptions logged   : " WS-EXCEPTION-COUNT.
+           DISPLAY "========================================".
+
+           OPEN OUTPUT CONTROLFILE
+
+           MOVE SPACES TO FS-CONTROLFILE
+           STRING "Period: " WS-RUN-PERIOD
+             DELIMITED BY SIZE INTO FS-CONTROLFILE
+           WRITE FS-CONTROLFILE
+
+           MOVE SPACES TO FS-CONTROLFILE
+           STRING "Employees processed: " WS-EMPLOYEE-COUNT
+             DELIMITED BY SIZE INTO FS-CONTROLFILE
+           WRITE FS-CONTROLFILE
+
+           MOVE SPACES TO FS-CONTROLFILE
+           STRING "Total salary: " WS-TOTAL-SALARY
+             DELIMITED BY SIZE INTO FS-CONTROLFILE
+           WRITE FS-CONTROLFILE
+
+           MOVE SPACES TO FS-CONTROLFILE
+           STRING "Total tax: " WS-TOTAL-TAX
+             DELIMITED BY SIZE INTO FS-CONTROLFILE
+           WRITE FS-CONTROLFILE
+
+           MOVE SPACES TO FS-CONTROLFILE
+           STRING "Total fee: " WS-TOTAL-FEE
+             DELIMITED BY SIZE INTO FS-CONTROLFILE
+           WRITE FS-CONTROLFILE
+
+           CLOSE CONTROLFILE.
+
+       DISTRIBUTE-RUN-OUTPUTS SECTION.
+      *    MAIN01 CANNOT SEND MAIL ITSELF - THIS WRITES THE
+      *    COMPLETION NOTICE AND THE PATHS OF WHATEVER OUTPUTS THIS
+      *    RUN ACTUALLY PRODUCED, FOR THE PAYROLL DISTRIBUTION STEP
+      *    THAT RUNS IMMEDIATELY AFTER THIS JOB TO PICK UP AND SEND TO
+      *    THE PAYROLL TEAM'S DISTRIBUTION LIST.
+           OPEN OUTPUT DISTRIBFILE
+
+           MOVE SPACES TO FS-DISTRIBFILE
+           STRING "Pay period " WS-RUN-PERIOD
+             " completed successfully - for PAYROLL-DISTRIBUTION-LIST"
+             DELIMITED BY SIZE INTO FS-DISTRIBFILE
+           WRITE FS-DISTRIBFILE
+
+           MOVE SPACES TO FS-DISTRIBFILE
+           STRING "Employees processed: " WS-EMPLOYEE-COUNT
+             DELIMITED BY SIZE INTO FS-DISTRIBFILE
+           WRITE FS-DISTRIBFILE
+
+           IF PRODUCE-CSV
+               MOVE SPACES TO FS-DISTRIBFILE
+               STRING "CSV summary : " WS-CSV-PATH
+                 DELIMITED BY SIZE INTO FS-DISTRIBFILE
+               WRITE FS-DISTRIBFILE
+           END-IF
+
+           IF PRODUCE-JSON
+               MOVE SPACES TO FS-DISTRIBFILE
+               STRING "JSON detail : " WS-JSON-PATH
+                 DELIMITED BY SIZE INTO FS-DISTRIBFILE
+               WRITE FS-DISTRIBFILE
+           END-IF
+
+           IF PRODUCE-XML
+               MOVE SPACES TO FS-DISTRIBFILE
+               STRING "XML detail  : " WS-XML-PATH
+                 DELIMITED BY SIZE INTO FS-DISTRIBFILE
+               WRITE FS-DISTRIBFILE
+           END-IF
+
+           CLOSE DISTRIBFILE.
+
+       VALIDATE-EMPLOYEE-DATA SECTION.
+      *    SANITY-CHECK THE RAW Employees ROW BEFORE IT GETS MOVED
+      *    INTO THE NARROWER WS-Salary/WS-DATEOFBIRTH FIELDS AND FED
+      *    TO TAXMODULE/FEEMODULE.
+           SET EMPLOYEE-DATA-VALID TO TRUE.
+
+           IF Employees-SALARY <= 0
+               SET EMPLOYEE-DATA-INVALID TO TRUE
+               MOVE "Salary is zero or negative" TO WS-EXCEPTION-REASON
+           ELSE
+               IF Employees-SALARY >= 100000
+                   SET EMPLOYEE-DATA-INVALID TO TRUE
+                   MOVE "Salary at or above the PIC 9(5) limit"
+                     TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+           IF EMPLOYEE-DATA-VALID
+               IF Employees-BIRTH-DATE > WS-RUN-DATE
+                   SET EMPLOYEE-DATA-INVALID TO TRUE
+                   MOVE "Birth date is in the future"
+                     TO WS-EXCEPTION-REASON
+               ELSE
+                   MOVE Employees-BIRTH-DATE(1:4) TO WS-BIRTH-YEAR
+                   MOVE WS-RUN-DATE(1:4) TO WS-RUN-YEAR
+                   COMPUTE WS-AGE-YEARS = WS-RUN-YEAR - WS-BIRTH-YEAR
+                   IF WS-AGE-YEARS > 120
+                       SET EMPLOYEE-DATA-INVALID TO TRUE
+                       MOVE "Birth date implies an unreasonable age"
+                         TO WS-EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Employees-CHURCH IS STILL VALIDATED AS A LIVE Y/N FLAG
+      *    EVEN THOUGH TaxModule NO LONGER USES IT TO PICK A
+      *    DIFFERENT TAXINFO BRACKET SET - IT NOW ONLY DECIDES
+      *    WHETHER THE ChurchSurcharge RATE IS ADDED ON TOP OF THE
+      *    EMPLOYEE'S BRACKET RATE, SO A BAD VALUE HERE STILL NEEDS
+      *    TO BE CAUGHT BEFORE IT REACHES TaxModule.
+           IF EMPLOYEE-DATA-VALID
+               IF Employees-CHURCH NOT = "Y" AND
+                  Employees-CHURCH NOT = "N"
+                   SET EMPLOYEE-DATA-INVALID TO TRUE
+                   MOVE "Church member flag is not Y or N"
+                     TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD SECTION.
+           DISPLAY "WARNING: Employee ID " Employees-ID-EMPLOYEE
+             " failed validation - " WS-EXCEPTION-REASON
+             " - written to exceptions list, not taxed this run."
+
+           MOVE Employees-ID-EMPLOYEE TO WS-EXCEPTION-ID
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING WS-EXCEPTION-ID DELIMITED BY SIZE " "
+             Employees-FIRST-NAME DELIMITED BY SIZE " "
+             Employees-LAST-NAME DELIMITED BY SIZE " "
+             WS-EXCEPTION-REASON DELIMITED BY SIZE
+             INTO WS-EXCEPTION-LINE
+           MOVE WS-EXCEPTION-LINE TO FS-EXCEPTIONFILE
+           WRITE FS-EXCEPTIONFILE
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       WRITE-PAYSLIP SECTION.
+      *    ONE FIXED-WIDTH, PRINT-READY BLOCK PER EMPLOYEE - SEPARATE
+      *    FROM THE MACHINE-ORIENTED JSON/XML/CSV OUTPUTS, SUITABLE
+      *    FOR HANDING DIRECTLY TO THE EMPLOYEE.
+           MOVE Employees-ID-EMPLOYEE TO WS-PAYSLIP-ID
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "----------------------------------------"
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "PAYSLIP FOR PERIOD " WS-RUN-PERIOD
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Employee ID  : " WS-PAYSLIP-ID
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Name         : " Employees-FIRST-NAME " "
+             Employees-LAST-NAME
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Gross Salary : " WS-Salary
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Tax Amount   : " WS-TaxAmount
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Fee Amount   : " WS-FEE
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "Net Salary   : " WS-NET-SALARY
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           STRING "----------------------------------------"
+             DELIMITED BY SIZE INTO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE
+
+           MOVE SPACES TO FS-PAYSLIPFILE
+           WRITE FS-PAYSLIPFILE.
 
        PROCESS-FILE-WRITE SECTION.
 
            DISPLAY 'ENTERING PROCESS-FILE-WRITE SECTION...'.
 
-
-
-
+           IF DATABASE-AVAILABLE
+               PERFORM PROCESS-EMPLOYEES-FROM-DATABASE
+               IF NOT DRY-RUN-MODE
+                   PERFORM RECONCILE-RUN-TOTALS
+               END-IF
+           ELSE
+               PERFORM PROCESS-EMPLOYEES-FROM-FLATFILE
+           END-IF
+
+           IF PRODUCE-JSON
+               JSON GENERATE JSON-OUTPUT FROM JSON-EMPLOYEE
+               WRITE FS-JSONFILE FROM JSON-OUTPUT
+           END-IF
+
+           IF PRODUCE-XML
+               XML GENERATE FS-XMLFILE FROM XML-EMPLOYEE
+               PERFORM VALIDATE-XML-OUTPUT
+               IF XML-OUTPUT-VALID
+                   WRITE FS-XMLFILE
+               ELSE
+                   DISPLAY "XML output for " WS-XML-PATH
+                     " failed schema-conformance check against "
+                     "xmlout.xsd - file not written."
+               END-IF
+           END-IF.
+
+       VALIDATE-XML-OUTPUT SECTION.
+      *    STANDS IN FOR A FULL XSD VALIDATOR, WHICH THIS SHOP'S
+      *    COBOL RUNTIME DOESN'T HAVE - CHECKS THE SAME CONSTRAINTS
+      *    XMLOUT.XSD DECLARES (EMPLOYEE COUNT WITHIN THE DETAIL
+      *    OCCURS BOUNDS, AND A NON-EMPTY GENERATED DOCUMENT) SO A
+      *    BOTCHED GENERATE DOESN'T GET WRITTEN OUT AS IF IT WERE
+      *    GOOD.
+           MOVE "Y" TO WS-XML-VALID
+
+           IF WS-EMPLOYEE-COUNT < 1 OR WS-EMPLOYEE-COUNT > 9999
+               MOVE "N" TO WS-XML-VALID
+               DISPLAY "XML VALIDATION: employee count "
+                 WS-EMPLOYEE-COUNT
+                 " is outside the 1-9999 bounds xmlout.xsd allows "
+                 "for Employee."
+           END-IF
+
+           IF FS-XMLFILE = SPACES
+               MOVE "N" TO WS-XML-VALID
+               DISPLAY "XML VALIDATION: XML GENERATE produced an "
+                 "empty document."
+           END-IF.
+
+       PROCESS-EMPLOYEES-FROM-DATABASE SECTION.
            PERFORM UNTIL EOF
                EXEC SQL
                    FETCH EmployeeCursor INTO
@@ -120,7 +677,9 @@
                        :Employees-LAST-NAME,
                        :Employees-BIRTH-DATE,
                        :Employees-SALARY,
-                       :Employees-CHURCH
+                       :Employees-CHURCH,
+                       :Employees-STATUS,
+                       :Employees-CURRENCY-CODE
                END-EXEC
 
 
@@ -146,112 +705,568 @@
                        DISPLAY "Church Member: " Employees-CHURCH
                        DISPLAY "------------------------"
 
-                       MOVE Employees-SALARY TO WS-Salary
-                       MOVE Employees-CHURCH TO WS-ChurchMember
-                       MOVE Employees-BIRTH-DATE TO WS-DATEOFBIRTH
-
-                       CALL "TaxModule" USING WS-Salary
-                                              WS-ChurchMember
-                                              WS-TaxAmount
-
-                       CALL "FeeModule" USING WS-Salary
-                                              WS-DATEOFBIRTH
-                                              WS-FEE
-
-                       DISPLAY "Calculated Tax: " WS-TaxAmount
-                      DISPLAY "Calculated Fee: " WS-FEE   
-                       
-
-
-
-
-                      EXEC SQL
-                           INSERT INTO REDWARRIOR.dbo.Taxes( 
-                           ID_EMPLOYEE ,
-                            TaxesAmount)
-
-                          VALUES (:Employees-ID-EMPLOYEE, :WS-TaxAmount)
-                       END-EXEC
-                       DISPLAY "Tax saved for Employee ID: "
-                         Employees-ID-EMPLOYEE
-      
-                    EXEC SQL
-                            INSERT INTO  REDWARRIOR.dbo.Fees ( 
-                            ID_EMPLOYEE
-                            ,
-                            FeeAmount)
-
-                         VALUES (:Employees-ID-EMPLOYEE, :WS-FEE)
-                     END-EXEC
-
-                       EXEC SQL
-         INSERT INTO REDWARRIOR.dbo.EmployeeDeductions (EmployeeId, 
-         TaxAmount,
-         FeeAmount)
-         VALUES (:Employees-ID-EMPLOYEE, :WS-TaxAmount, :WS-FEE)
-        END-EXEC
-
-
-
+                       EVALUATE TRUE
+                           WHEN NOT Employees-STATUS-ACTIVE
+                               DISPLAY "Employee ID "
+                                 Employees-ID-EMPLOYEE
+                                 " has status " Employees-STATUS
+                                 " - not active, skipping tax/fee"
+                                 " processing this period."
+                           WHEN OTHER
+                               PERFORM PROCESS-ACTIVE-EMPLOYEE
+                       END-EVALUATE
+
+                       ADD 1 TO WS-BATCH-COUNT
+                       IF WS-BATCH-COUNT >= WS-COMMIT-BATCH-SIZE
+                           IF NOT DRY-RUN-MODE
+                               EXEC SQL COMMIT END-EXEC
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                           MOVE 0 TO WS-BATCH-COUNT
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING DATA: ' SQLCODE
+                       MOVE "FAILED - FETCH ERROR" TO WS-RUN-OUTCOME
+                       PERFORM WRITE-RUN-AUDIT-END
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-EVALUATE
+           END-PERFORM.
+           IF NOT DRY-RUN-MODE
+               EXEC SQL COMMIT END-EXEC
+               IF WS-EMPLOYEE-COUNT > 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
 
-                       DISPLAY "Fee saved for Employee ID: "
-                         Employees-ID-EMPLOYEE
+       RECONCILE-RUN-TOTALS SECTION.
+           MOVE "N" TO WS-RECON-MISMATCH
 
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(TaxesAmount), 0)
+               INTO :WS-RECON-TAX-COUNT, :WS-RECON-TAX-SUM
+               FROM REDWARRIOR.dbo.Taxes
+               WHERE Period = :WS-RUN-PERIOD
+           END-EXEC
 
-                       PERFORM MOVE-JSON-DATA
-                       PERFORM MOVE-XML-DATA
-                       PERFORM MOVE-CSV-DATA
-                       PERFORM STRING-CSV
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(FeeAmount), 0)
+               INTO :WS-RECON-FEE-COUNT, :WS-RECON-FEE-SUM
+               FROM REDWARRIOR.dbo.Fees
+               WHERE Period = :WS-RUN-PERIOD
+           END-EXEC
 
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-RECON-DED-COUNT
+               FROM REDWARRIOR.dbo.EmployeeDeductions
+               WHERE Period = :WS-RUN-PERIOD
+           END-EXEC
+
+      *    WS-RECON-*-SUM/COUNT ARE WHOLE-PERIOD FIGURES, INCLUDING
+      *    ROWS POSTED BY EARLIER RUNS, SO THE IN-MEMORY SIDE OF EACH
+      *    COMPARISON ADDS BACK WS-SKIPPED-* FOR EMPLOYEES THIS RUN
+      *    FOUND ALREADY POSTED AND CORRECTLY LEFT ALONE.
+           IF WS-RECON-TAX-SUM NOT = WS-TOTAL-TAX + WS-SKIPPED-TAX
+               MOVE "Y" TO WS-RECON-MISMATCH
+               DISPLAY "RECONCILIATION WARNING: Taxes total in DB "
+                 WS-RECON-TAX-SUM " does not match in-memory total "
+                 WS-TOTAL-TAX " for period " WS-RUN-PERIOD
+           END-IF
+
+           IF WS-RECON-FEE-SUM NOT = WS-TOTAL-FEE + WS-SKIPPED-FEE
+               MOVE "Y" TO WS-RECON-MISMATCH
+               DISPLAY "RECONCILIATION WARNING: Fees total in DB "
+                 WS-RECON-FEE-SUM " does not match in-memory total "
+                 WS-TOTAL-FEE " for period " WS-RUN-PERIOD
+           END-IF
+
+           IF WS-RECON-DED-COUNT NOT = WS-EMPLOYEE-COUNT + WS-SKIPPED-COUNT
+               MOVE "Y" TO WS-RECON-MISMATCH
+               DISPLAY "RECONCILIATION WARNING: EmployeeDeductions "
+                 "row count " WS-RECON-DED-COUNT
+                 " does not match employees processed "
+                 WS-EMPLOYEE-COUNT " for period " WS-RUN-PERIOD
+           END-IF
+
+      *    csvout.csv ONLY EVER GETS A ROW FOR AN EMPLOYEE ACTUALLY
+      *    POSTED THIS RUN (RECORD-PROCESSED-EMPLOYEE, SAME AS
+      *    WS-EMPLOYEE-COUNT) - NOT FOR ONE SKIPPED AS AN ALREADY-
+      *    POSTED DUPLICATE - SO IT IS COMPARED AGAINST THIS RUN'S OWN
+      *    WS-EMPLOYEE-COUNT, NOT THE WHOLE-PERIOD WS-RECON-DED-COUNT.
+           IF PRODUCE-CSV
+               IF WS-CSV-ROW-COUNT NOT = WS-EMPLOYEE-COUNT
+                   MOVE "Y" TO WS-RECON-MISMATCH
+                   DISPLAY "RECONCILIATION WARNING: csvout.csv row "
+                     "count " WS-CSV-ROW-COUNT
+                     " does not match employees posted this run "
+                     WS-EMPLOYEE-COUNT " for period " WS-RUN-PERIOD
+               END-IF
+           END-IF
+
+           IF RECONCILIATION-MISMATCH
+               MOVE "RECON MISMATCH" TO WS-RUN-OUTCOME
+           ELSE
+               DISPLAY "Reconciliation OK for period " WS-RUN-PERIOD
+           END-IF.
+
+       CONVERT-SALARY-TO-BASE-CURRENCY SECTION.
+      *    TAXINFO AND FEE_TABLE BRACKETS ARE DEFINED IN BASE CURRENCY
+      *    (SEK) ONLY, SO AN EMPLOYEE PAID IN ANOTHER CURRENCY HAS
+      *    THEIR SALARY CONVERTED HERE, BEFORE TAXMODULE/FEEMODULE EVER
+      *    SEE IT - THOSE TWO MODULES CONTINUE TO WORK IN BASE CURRENCY
+      *    ONLY. A CURRENCY WITH NO CurrencyRates ROW (INCLUDING THE
+      *    BASE CURRENCY ITSELF, WHICH NEED NOT BE ENTERED THERE)
+      *    FALLS BACK TO A RATE OF 1.0000.
+           MOVE 1.0000 TO WS-CURRENCY-RATE
+
+           IF Employees-CURRENCY-CODE NOT = SPACE AND
+              Employees-CURRENCY-CODE NOT = WS-BASE-CURRENCY
+               EXEC SQL
+                   SELECT RateToBase INTO :CurrencyRates-RateToBase
+                   FROM REDWARRIOR.dbo.CurrencyRates
+                   WHERE CurrencyCode = :Employees-CURRENCY-CODE
+               END-EXEC
 
-                       WRITE FS-CSVFILE
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE CurrencyRates-RateToBase TO WS-CURRENCY-RATE
+                   WHEN 100
+                       DISPLAY "WARNING: No CurrencyRates entry for "
+                         Employees-CURRENCY-CODE
+                         " - Employee ID " Employees-ID-EMPLOYEE
+                         " salary treated as base currency."
                    WHEN OTHER
-                       DISPLAY 'ERROR FETCHING DATA: ' SQLCODE
-                       STOP RUN
+                       DISPLAY "MAIN01: SQL ERROR ON CURRENCY LOOKUP, "
+                         "CODE = " SQLCODE
                END-EVALUATE
-           END-PERFORM.
-           EXEC SQL COMMIT END-EXEC
-
-           
+           END-IF
+
+           IF Employees-CURRENCY-CODE = SPACE
+               MOVE WS-BASE-CURRENCY TO Employees-CURRENCY-CODE
+           END-IF
+
+           COMPUTE WS-Salary ROUNDED =
+               Employees-SALARY * WS-CURRENCY-RATE
+               ON SIZE ERROR
+                   SET EMPLOYEE-DATA-INVALID TO TRUE
+                   MOVE "Converted salary overflows PIC 9(5)"
+                     TO WS-EXCEPTION-REASON
+           END-COMPUTE.
+
+       PROCESS-ACTIVE-EMPLOYEE SECTION.
+      *    THE TAX/FEE CALCULATION AND THE Taxes/Fees/EmployeeDeductions
+      *    INSERTS FOR ONE ACTIVE EMPLOYEE - SPLIT OUT OF
+      *    PROCESS-EMPLOYEES-FROM-DATABASE SO THE STATUS SKIP BRANCH
+      *    THERE STAYS A PLAIN EVALUATE TRUE.
+           PERFORM VALIDATE-EMPLOYEE-DATA
+
+           IF EMPLOYEE-DATA-INVALID
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+           PERFORM CONVERT-SALARY-TO-BASE-CURRENCY
+
+           IF EMPLOYEE-DATA-INVALID
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+      *    WS-ChurchMember ONLY TELLS TaxModule WHETHER TO ADD THE
+      *    ChurchSurcharge RATE ON TOP OF THE EMPLOYEE'S BRACKET -
+      *    IT NO LONGER SELECTS A DIFFERENT SET OF TAXINFO BRACKETS.
+           MOVE Employees-CHURCH TO WS-ChurchMember
+           MOVE Employees-BIRTH-DATE TO WS-DATEOFBIRTH
+
+           CALL "TaxModule" USING WS-Salary
+                                  WS-ChurchMember
+                                  WS-TaxAmount
+                                  WS-RUN-DATE
+                                  WS-APPLIED-TAX-RATE
+
+           CALL "FeeModule" USING WS-Salary
+                                  WS-DATEOFBIRTH
+                                  WS-FEE
+                                  WS-FEE-STATUS
+                                  WS-APPLIED-FEE-RATE
+
+           IF FEE-NO-BRACKET-FOUND
+               DISPLAY "WARNING: Employee ID "
+                 Employees-ID-EMPLOYEE
+                 " has no matching fee bracket - fee"
+                 " posted as 0, not a real zero-fee rate."
+           END-IF
+
+           DISPLAY "Calculated Tax: " WS-TaxAmount
+           DISPLAY "Calculated Fee: " WS-FEE
+
+           COMPUTE WS-NET-SALARY =
+               WS-Salary - WS-TaxAmount - WS-FEE
+               ON SIZE ERROR
+                   DISPLAY "WARNING: Tax plus fee exceeds"
+                     " salary for Employee ID "
+                     Employees-ID-EMPLOYEE
+                   MOVE 0 TO WS-NET-SALARY
+           END-COMPUTE
+
+      *    A SKIPPED DUPLICATE CONTRIBUTES NOTHING TO CONTROL TOTALS,
+      *    ROW COUNTS, OR OUTPUT FILES - ONLY AN EMPLOYEE ACTUALLY
+      *    POSTED (OR PREVIEWED UNDER DRY-RUN-MODE) IS RECORDED, SO A
+      *    SAFE RERUN THAT HITS THE DUPLICATE CHECK STAYS IN STEP
+      *    WITH WHAT'S REALLY IN EmployeeDeductions.
+           IF DRY-RUN-MODE
+               DISPLAY "DRY RUN - Employee ID " Employees-ID-EMPLOYEE
+                 " not posted to Taxes/Fees/EmployeeDeductions."
+               PERFORM RECORD-PROCESSED-EMPLOYEE
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :WS-DUP-CHECK-COUNT
+                   FROM REDWARRIOR.dbo.EmployeeDeductions
+                   WHERE EmployeeId = :Employees-ID-EMPLOYEE
+                     AND Period = :WS-RUN-PERIOD
+               END-EXEC
 
+               IF WS-DUP-CHECK-COUNT > 0
+               DISPLAY "Employee ID "
+                 Employees-ID-EMPLOYEE
+                 " already processed for period "
+                 WS-RUN-PERIOD
+                 " - skipping duplicate insert."
 
-           JSON GENERATE JSON-OUTPUT FROM JSON-EMPLOYEE
-           WRITE FS-JSONFILE FROM JSON-OUTPUT
+               EXEC SQL
+                   SELECT TaxAmount, FeeAmount
+                   INTO :WS-POSTED-TAX, :WS-POSTED-FEE
+                   FROM REDWARRIOR.dbo.EmployeeDeductions
+                   WHERE EmployeeId = :Employees-ID-EMPLOYEE
+                     AND Period = :WS-RUN-PERIOD
+               END-EXEC
 
-           XML GENERATE FS-XMLFILE FROM XML-EMPLOYEE
-           WRITE FS-XMLFILE.
+               ADD 1 TO WS-SKIPPED-COUNT
+               ADD WS-POSTED-TAX TO WS-SKIPPED-TAX
+               ADD WS-POSTED-FEE TO WS-SKIPPED-FEE
+           ELSE
+               EXEC SQL
+                    INSERT INTO REDWARRIOR.dbo.Taxes(
+                    ID_EMPLOYEE,
+                    TaxesAmount,
+                    Period)
+                   VALUES (:Employees-ID-EMPLOYEE,
+                    :WS-TaxAmount, :WS-RUN-PERIOD)
+                END-EXEC
+                DISPLAY "Tax saved for Employee ID: "
+                  Employees-ID-EMPLOYEE
+
+                EXEC SQL
+                    INSERT INTO REDWARRIOR.dbo.Fees (
+                    ID_EMPLOYEE,
+                    FeeAmount,
+                    Period)
+                  VALUES (:Employees-ID-EMPLOYEE, :WS-FEE,
+                   :WS-RUN-PERIOD)
+                END-EXEC
+
+                EXEC SQL
+                    INSERT INTO REDWARRIOR.dbo.EmployeeDeductions
+                    (EmployeeId, Salary, TaxAmount, FeeAmount, NetSalary,
+                    Period, TaxRate, FeePercentage, CurrencyCode)
+                    VALUES (:Employees-ID-EMPLOYEE, :WS-Salary,
+                    :WS-TaxAmount, :WS-FEE, :WS-NET-SALARY, :WS-RUN-PERIOD,
+                    :WS-APPLIED-TAX-RATE, :WS-APPLIED-FEE-RATE,
+                    :Employees-CURRENCY-CODE)
+                END-EXEC
+
+                DISPLAY "Fee saved for Employee ID: "
+                  Employees-ID-EMPLOYEE
+
+                PERFORM UPDATE-YTD-ACCUMULATOR
+                PERFORM RECORD-PROCESSED-EMPLOYEE
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       RECORD-PROCESSED-EMPLOYEE SECTION.
+      *    CONTROL TOTALS, ROW COUNTS, JSON/XML/CSV POPULATION, AND
+      *    THE PAYSLIP FOR ONE EMPLOYEE ACTUALLY POSTED (OR PREVIEWED
+      *    UNDER DRY-RUN-MODE) THIS RUN - PERFORMED ONLY FROM THE
+      *    LIVE PATHS IN PROCESS-ACTIVE-EMPLOYEE, NEVER FROM THE
+      *    DUPLICATE-SKIP BRANCH.
+           ADD WS-Salary TO WS-TOTAL-SALARY
+           ADD WS-TaxAmount TO WS-TOTAL-TAX
+           ADD WS-FEE TO WS-TOTAL-FEE
+
+           MOVE Employees-FIRST-NAME
+             TO EMPLOYEE-FIRST-NAME(I)
+           MOVE Employees-LAST-NAME
+             TO EMPLOYEE-LAST-NAME(I)
+
+           IF PRODUCE-JSON
+               PERFORM MOVE-JSON-DATA
+           END-IF
+           IF PRODUCE-XML
+               PERFORM MOVE-XML-DATA
+           END-IF
+           IF PRODUCE-CSV
+               PERFORM MOVE-CSV-DATA
+               PERFORM STRING-CSV
+               WRITE FS-CSVFILE
+               ADD 1 TO WS-CSV-ROW-COUNT
+           END-IF
+
+           PERFORM WRITE-PAYSLIP
+
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           ADD 1 TO I.
+
+       UPDATE-YTD-ACCUMULATOR SECTION.
+      *    KEEPS ONE YtdAccumulator ROW PER EMPLOYEE PER CALENDAR YEAR
+      *    IN STEP WITH EACH EmployeeDeductions INSERT - AN UPDATE IF
+      *    THE YEAR'S ROW ALREADY EXISTS, OTHERWISE A FIRST INSERT
+      *    SEEDED WITH THIS RUN'S FIGURES.
+           MOVE WS-RUN-PERIOD(1:4) TO WS-YTD-YEAR
 
+           EXEC SQL
+               SELECT TaxYTD, FeeYTD
+               INTO :YtdAccumulator-TaxYTD, :YtdAccumulator-FeeYTD
+               FROM REDWARRIOR.dbo.YtdAccumulator
+               WHERE EmployeeId = :Employees-ID-EMPLOYEE
+                 AND YtdYear = :WS-YTD-YEAR
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD WS-TaxAmount TO YtdAccumulator-TaxYTD
+                   ADD WS-FEE TO YtdAccumulator-FeeYTD
+
+                   EXEC SQL
+                       UPDATE REDWARRIOR.dbo.YtdAccumulator
+                       SET TaxYTD = :YtdAccumulator-TaxYTD,
+                       FeeYTD = :YtdAccumulator-FeeYTD
+                       WHERE EmployeeId = :Employees-ID-EMPLOYEE
+                         AND YtdYear = :WS-YTD-YEAR
+                   END-EXEC
+               WHEN 100
+                   EXEC SQL
+                       INSERT INTO REDWARRIOR.dbo.YtdAccumulator
+                       (EmployeeId, YtdYear, TaxYTD, FeeYTD)
+                       VALUES (:Employees-ID-EMPLOYEE, :WS-YTD-YEAR,
+                       :WS-TaxAmount, :WS-FEE)
+                   END-EXEC
+                   DISPLAY "YTD accumulator seeded for Employee ID: "
+                     Employees-ID-EMPLOYEE " year " WS-YTD-YEAR
+               WHEN OTHER
+                   DISPLAY "MAIN01: SQL ERROR ON YTD LOOKUP, CODE = "
+                     SQLCODE
+           END-EVALUATE.
+
+       PROCESS-EMPLOYEES-FROM-FLATFILE SECTION.
+           DISPLAY 'PROCESSING EMPLOYEES FROM FLAT-FILE FALLBACK '
+             'SOURCE (REDWARRIOR UNREACHABLE).'.
+
+           PERFORM UNTIL FLATFILE-EOF
+               READ EmployeeFile
+                   AT END
+                       SET FLATFILE-EOF TO TRUE
+                   NOT AT END
+      *                WS-FLATFILE-READ-COUNT IS A MONOTONICALLY
+      *                INCREASING ID SOURCE ONLY - THE ODO COUNT THAT
+      *                DRIVES JSON GENERATE/XML GENERATE IS
+      *                WS-EMPLOYEE-COUNT, WHICH MUST STAY IN STEP
+      *                WITH I AND ONLY COUNT RECORDS THAT PASSED
+      *                VALIDATION AND WERE ACTUALLY POPULATED BELOW.
+                       ADD 1 TO WS-FLATFILE-READ-COUNT
+                       MOVE WS-FLATFILE-READ-COUNT TO
+                         Employees-ID-EMPLOYEE
+                       MOVE EMPFILE-FIRST-NAME TO Employees-FIRST-NAME
+                       MOVE EMPFILE-LAST-NAME TO Employees-LAST-NAME
+                       MOVE EMPFILE-BIRTH-DATE TO Employees-BIRTH-DATE
+                       MOVE EMPFILE-SALARY TO Employees-SALARY
+                       MOVE EMPFILE-CHURCH TO Employees-CHURCH
+      *                THE FLAT-FILE FALLBACK FORMAT HAS NO CURRENCY
+      *                FIELD OF ITS OWN - ASSUME BASE CURRENCY.
+                       MOVE WS-BASE-CURRENCY TO Employees-CURRENCY-CODE
+
+      *                THE FLAT-FILE FALLBACK FORMAT ALSO HAS NO
+      *                STATUS FIELD OF ITS OWN - THIS IS AN EMERGENCY
+      *                PATH FOR WHEN REDWARRIOR ITSELF IS UNREACHABLE,
+      *                SO THERE IS NO STATUS TO READ, AND EVERY
+      *                EMPLOYEE IN IT IS TREATED AS ACTIVE (THE SAME
+      *                ACCEPTED TRADEOFF AS TAX/FEE BEING POSTED AS
+      *                ZERO HERE - A MAINTAINER RE-RUNS THE PERIOD
+      *                AGAINST THE REAL Employees-STATUS ONCE THE
+      *                DATABASE IS BACK).
+                       SET Employees-STATUS-ACTIVE TO TRUE
+
+                       PERFORM VALIDATE-EMPLOYEE-DATA
+
+                       IF EMPLOYEE-DATA-INVALID
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                       MOVE Employees-SALARY TO WS-Salary
+                       MOVE Employees-CHURCH TO WS-ChurchMember
+                       MOVE Employees-BIRTH-DATE TO WS-DATEOFBIRTH
 
-          
-          
+                       DISPLAY "WARNING: no database connection - "
+                         "posting Employee ID " Employees-ID-EMPLOYEE
+                         " with tax and fee of zero; re-run this"
+                         " period once REDWARRIOR is reachable."
+
+                       MOVE 0 TO WS-TaxAmount
+                       MOVE 0 TO WS-FEE
+                       MOVE WS-Salary TO WS-NET-SALARY
+
+                       ADD WS-Salary TO WS-TOTAL-SALARY
+
+                       MOVE Employees-FIRST-NAME
+                         TO EMPLOYEE-FIRST-NAME(I)
+                       MOVE Employees-LAST-NAME
+                         TO EMPLOYEE-LAST-NAME(I)
+
+                       IF PRODUCE-JSON
+                           PERFORM MOVE-JSON-DATA
+                       END-IF
+                       IF PRODUCE-XML
+                           PERFORM MOVE-XML-DATA
+                       END-IF
+                       IF PRODUCE-CSV
+                           PERFORM MOVE-CSV-DATA
+                           PERFORM STRING-CSV
+                           WRITE FS-CSVFILE
+                       END-IF
+
+                       PERFORM WRITE-PAYSLIP
+
+                       ADD 1 TO WS-EMPLOYEE-COUNT
+                       ADD 1 TO I
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        MOVE-JSON-DATA SECTION.
            MOVE EMPLOYEE-FIRST-NAME(I) TO JSON-EMPLOYEE-FIRST-NAME(I)
            MOVE EMPLOYEE-LAST-NAME(I) TO JSON-EMPLOYEE-LAST-NAME(I)
            MOVE WS-DATEOFBIRTH TO JSON-EMPLOYEE-DATEOFBIRTH(I)
            MOVE WS-TaxAmount TO JSON-TAX-AMOUNT(I)
-           
+           MOVE WS-APPLIED-TAX-RATE TO JSON-TAX-RATE(I)
+           MOVE WS-APPLIED-FEE-RATE TO JSON-FEE-RATE(I)
        .
        MOVE-XML-DATA SECTION.
            MOVE EMPLOYEE-FIRST-NAME(I) TO XML-EMPLOYEE-FIRST-NAME(I)
            MOVE EMPLOYEE-LAST-NAME(I) TO XML-EMPLOYEE-LAST-NAME(I)
            MOVE WS-DATEOFBIRTH TO XML-EMPLOYEE-DATEOFBIRTH(I)
-           COMPUTE XML-SALARY(I) = WS-SALARY - WS-TAXAMOUNT.
+           MOVE WS-NET-SALARY TO XML-SALARY(I)
+           MOVE WS-APPLIED-TAX-RATE TO XML-TAX-RATE(I)
+           MOVE WS-APPLIED-FEE-RATE TO XML-FEE-RATE(I).
 
        MOVE-CSV-DATA SECTION.
-           MOVE EMPLOYEE-FIRST-NAME(I) TO CSV-EMPLOYEE-FIRST-NAME(I)
-           MOVE EMPLOYEE-LAST-NAME(I) TO CSV-EMPLOYEE-LAST-NAME(I)
-           MOVE WS-DATEOFBIRTH TO CSV-EMPLOYEE-DATEOFBIRTH(I)
-           MOVE WS-FEE TO CSV-FEE(I).
+           MOVE EMPLOYEE-FIRST-NAME(I) TO CSV-EMPLOYEE-FIRST-NAME
+           MOVE EMPLOYEE-LAST-NAME(I) TO CSV-EMPLOYEE-LAST-NAME
+           MOVE WS-DATEOFBIRTH TO CSV-EMPLOYEE-DATEOFBIRTH
+           MOVE WS-TaxAmount TO CSV-TAX-AMOUNT
+           MOVE WS-FEE TO CSV-FEE
+           MOVE WS-NET-SALARY TO CSV-NET-SALARY
+
+      *    GUARD THE ";" DELIMITER: A NAME THAT CONTAINS ONE WOULD
+      *    OTHERWISE ADD AN EXTRA FIELD AND SHIFT EVERY COLUMN AFTER
+      *    IT OUT OF ALIGNMENT FOR ANY READER (INCLUDING SCREEN01).
+           INSPECT CSV-EMPLOYEE-FIRST-NAME REPLACING ALL ";" BY ","
+           INSPECT CSV-EMPLOYEE-LAST-NAME REPLACING ALL ";" BY ",".
 
        STRING-CSV SECTION.
            INITIALIZE FS-CSVFILE
 
-           STRING CSV-EMPLOYEE-FIRST-NAME(I) ";"
-             CSV-EMPLOYEE-LAST-NAME(I) ";"
-             CSV-EMPLOYEE-DATEOFBIRTH(I) ";"
-             CSV-FEE(I) ";"
-             DELIMITED BY SPACES INTO FS-CSVFILE.
+      *    EACH FIELD IS DELIMITED BY SIZE, NOT BY SPACES - "SPACES"
+      *    WOULD TRUNCATE AT THE FIRST EMBEDDED BLANK OF EVERY
+      *    OPERAND (E.G. A FIRST NAME OF "ANNA MARIA"), SHIFTING
+      *    EVERY COLUMN AFTER IT OUT OF ALIGNMENT. THE NAME FIELDS
+      *    ARE TRIMMED OF THEIR OWN TRAILING PAD SO THE ";" FOLLOWS
+      *    RIGHT AFTER THE LAST REAL CHARACTER.
+           STRING FUNCTION TRIM(CSV-EMPLOYEE-FIRST-NAME) ";"
+             FUNCTION TRIM(CSV-EMPLOYEE-LAST-NAME) ";"
+             CSV-EMPLOYEE-DATEOFBIRTH ";"
+             CSV-TAX-AMOUNT ";"
+             CSV-FEE ";"
+             CSV-NET-SALARY ";"
+             DELIMITED BY SIZE INTO FS-CSVFILE.
+
+       READ-RUN-PERIOD SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE(1:6) TO WS-RUN-PERIOD
+
+           OPEN INPUT RUNCTLFILE
+           IF WS-RUNCTL-STATUS = "00"
+               READ RUNCTLFILE INTO RUNCTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RUNCTL-RECORD TO WS-RUN-PERIOD
+               END-READ
+               CLOSE RUNCTLFILE
+           END-IF
+
+           DISPLAY "Processing pay period: " WS-RUN-PERIOD.
+
+       READ-FORMAT-CONTROL SECTION.
+           OPEN INPUT FORMATCTLFILE
+           IF WS-FMTCTL-STATUS = "00"
+               READ FORMATCTLFILE INTO FORMATCTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FMTCTL-JSON = "N"
+                           MOVE "N" TO WS-PRODUCE-JSON
+                       END-IF
+                       IF FMTCTL-XML = "N"
+                           MOVE "N" TO WS-PRODUCE-XML
+                       END-IF
+                       IF FMTCTL-CSV = "N"
+                           MOVE "N" TO WS-PRODUCE-CSV
+                       END-IF
+               END-READ
+               CLOSE FORMATCTLFILE
+           END-IF
+
+           DISPLAY "Produce JSON/XML/CSV this run: "
+             WS-PRODUCE-JSON "/" WS-PRODUCE-XML "/" WS-PRODUCE-CSV.
+
+       READ-DRYRUN-CONTROL SECTION.
+           OPEN INPUT DRYRUNCTLFILE
+           IF WS-DRYCTL-STATUS = "00"
+               READ DRYRUNCTLFILE INTO DRYRUNCTL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF DRYCTL-FLAG = "Y"
+                           MOVE "Y" TO WS-DRY-RUN
+                       END-IF
+               END-READ
+               CLOSE DRYRUNCTLFILE
+           END-IF
+
+           IF DRY-RUN-MODE
+               DISPLAY "*** DRY RUN - outputs will be produced but "
+                 "nothing will be posted to the database ***"
+           END-IF.
+
+       READ-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINTFILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-PERIOD = WS-RUN-PERIOD
+                           MOVE CKPT-LAST-ID TO WS-CHECKPOINT-ID
+                           DISPLAY "Restarting period " WS-RUN-PERIOD
+                             " after Employee ID " WS-CHECKPOINT-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-RUN-PERIOD TO CKPT-PERIOD
+           MOVE Employees-ID-EMPLOYEE TO CKPT-LAST-ID
+           OPEN OUTPUT CHECKPOINTFILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINTFILE.
 
        CONNECT-TO-DATABASE SECTION.
 
@@ -259,9 +1274,81 @@
                CONNECT TO 'redwarriordb'
            END-EXEC.
 
-           DISPLAY 'Database connection successful.'
-           DISPLAY 'SQL CODE: ' SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET DATABASE-AVAILABLE TO TRUE
+                   DISPLAY 'Database connection successful.'
+               WHEN OTHER
+                   SET DATABASE-UNAVAILABLE TO TRUE
+                   DISPLAY 'WARNING: Could not connect to redwarriordb,'
+                     ' SQL CODE: ' SQLCODE
+                   DISPLAY 'Falling back to flat-file employee input -'
+                     ' tax and fee will be posted as zero.'
+           END-EVALUATE.
+
+       WRITE-RUN-AUDIT-START SECTION.
+      *    ONE ROW PER BATCH RUN IN RunAudit, OPENED HERE AND CLOSED
+      *    OUT BY WRITE-RUN-AUDIT-END WITH THE FINAL RECORD COUNT AND
+      *    OUTCOME - SO "WHEN DID THE LAST RUN FINISH AND HOW MANY
+      *    EMPLOYEES DID IT COVER" CAN BE ANSWERED WITHOUT DIGGING
+      *    THROUGH CONSOLE OUTPUT.
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           MOVE WS-RUN-DATE TO RunAudit-RunDate
+           MOVE WS-RUN-TIME TO RunAudit-RunTime
+           MOVE WS-INVOKED-BY TO RunAudit-InvokedBy
+           MOVE WS-RUN-PERIOD TO RunAudit-Period
+           MOVE 0 TO RunAudit-EmployeeCount
+           MOVE "IN PROGRESS" TO RunAudit-Outcome
+
+           EXEC SQL
+               INSERT INTO REDWARRIOR.dbo.RunAudit (RunDate, RunTime,
+               InvokedBy, Period, EmployeeCount, Outcome)
+               VALUES (:RunAudit-RunDate, :RunAudit-RunTime,
+               :RunAudit-InvokedBy, :RunAudit-Period,
+               :RunAudit-EmployeeCount, :RunAudit-Outcome)
+           END-EXEC
+
+           EXEC SQL
+               SELECT @@IDENTITY INTO :WS-RUN-AUDIT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'WARNING: Could not write the run-audit '
+                     'start record, SQL CODE: ' SQLCODE
+           END-EVALUATE.
+
+       WRITE-RUN-AUDIT-END SECTION.
+           MOVE WS-RUN-AUDIT-ID TO RunAudit-RunAuditId
+           MOVE WS-EMPLOYEE-COUNT TO RunAudit-EmployeeCount
+
+      *    A DRY RUN NEVER POSTS ANYTHING, SO ITS OUTCOME MUST NEVER
+      *    BE RECORDED AS AN INDISTINGUISHABLE "SUCCESS" ALONGSIDE
+      *    REAL RUNS - THE AUDIT TRAIL IS HOW AN OPERATOR ANSWERS
+      *    "WHEN DID THE LAST RUN FINISH" WITHOUT ALSO HAVING TO ASK
+      *    "WAS THAT ONE REAL."
+           IF DRY-RUN-MODE
+               MOVE "DRY RUN" TO RunAudit-Outcome
+           ELSE
+               MOVE WS-RUN-OUTCOME TO RunAudit-Outcome
+           END-IF
+
+           EXEC SQL
+               UPDATE REDWARRIOR.dbo.RunAudit
+               SET EmployeeCount = :RunAudit-EmployeeCount,
+               Outcome = :RunAudit-Outcome
+               WHERE RunAuditId = :RunAudit-RunAuditId
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'WARNING: Could not update the run-audit '
+                     'record, SQL CODE: ' SQLCODE
+           END-EVALUATE.
 
-      
 
-       
