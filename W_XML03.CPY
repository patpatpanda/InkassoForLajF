@@ -0,0 +1,13 @@
+      *> -------------------------------------------
+      *> W_XML03 - output record for XML GENERATE, one entry per
+      *> employee processed this run.
+      *> -------------------------------------------
+       01 XML-EMPLOYEE.
+         05 XML-EMPLOYEE-DETAIL OCCURS 1 TO 9999 TIMES
+             DEPENDING ON WS-EMPLOYEE-COUNT.
+           10 XML-EMPLOYEE-FIRST-NAME PIC X(20).
+           10 XML-EMPLOYEE-LAST-NAME PIC X(20).
+           10 XML-EMPLOYEE-DATEOFBIRTH PIC 9(8).
+           10 XML-SALARY PIC 9(5).
+           10 XML-TAX-RATE PIC 9(3)V9(2).
+           10 XML-FEE-RATE PIC 9(2)V9(2).
