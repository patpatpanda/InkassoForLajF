@@ -0,0 +1,15 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for Fees
+      *> -------------------------------------------
+           EXEC SQL DECLARE Fees TABLE
+           ( ID_EMPLOYEE          int          NOT NULL
+           , FeeAmount            int          NOT NULL
+           , Period               char(6)      NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE Fees
+      *> -------------------------------------------
+       01  DCLFees.
+           03 Fees-ID-EMPLOYEE               PIC S9(09)  COMP-5.
+           03 Fees-FeeAmount                 PIC S9(09)  COMP-5.
+           03 Fees-Period                    PIC X(6).
